@@ -0,0 +1,284 @@
+       identification division.
+       program-id. AOCVALID.
+       author. COBOL-Erik.
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+      *> Request 030: upstream input-validation pass. Reads the same
+      *> three files AOC1/AOC2b/AOC3 read (same env vars and the same
+      *> hardcoded defaults, per request 025), so it checks exactly
+      *> the file an actual run would see.
+             select aoc1-file
+               assign to dynamic aoc1-file-name
+               organization is line sequential.
+             select aoc2-file
+               assign to dynamic aoc2-file-name
+               organization is line sequential.
+             select aoc3-file
+               assign to dynamic aoc3-file-name
+               organization is line sequential.
+             select valid-report-file
+               assign to dynamic valid-report-name
+               organization is line sequential.
+      *> Request 028: shared job-run log.
+             COPY JOBLOGSEL.
+       data division.
+       file section.
+       fd aoc1-file
+          block 0 records
+          label records omitted
+          data record is aoc1-record.
+       01 aoc1-record pic X(132).
+
+       fd aoc2-file
+          block 0 records
+          label records omitted
+          data record is aoc2-record.
+       01 aoc2-record pic X(132).
+
+       fd aoc3-file
+          block 0 records
+          label records omitted
+          data record is aoc3-record.
+       01 aoc3-record pic X(132).
+
+       fd valid-report-file
+          block 0 records
+          label records omitted
+          data record is valid-report-record.
+       01 valid-report-record pic X(132).
+
+       COPY JOBLOGFD.
+
+       working-storage section.
+      *> Request 025's hardcoded-path defaults, same literals and same
+      *> env vars AOC1/AOC2b/AOC3 already read their input from.
+       77 aoc1-file-name pic X(60) value 'C:\WS\AOC2021\AOC1.txt'.
+       77 aoc2-file-name pic X(60) value 'C:\WS\AOC2021\AOC2.txt'.
+       77 aoc3-file-name pic X(60) value 'C:\WS\AOC2021\AOC3.txt'.
+       77 ws-env-path    pic X(60).
+
+       77 valid-report-name pic X(60).
+       01 ws-today.
+          05 ws-today-yyyymmdd pic 9(8).
+
+      *> Request 005's bit-width run parameter, same name AOC3 reads,
+      *> so a report widened/narrowed via AOC3_BITWIDTH is checked
+      *> against the width it will actually be read with.
+       77 k-roof     pic S9(2) comp-4 value zero.
+       77 k-roof-max pic S9(2) comp-4 value 32.
+
+       77 a-line-num     pic 9(8) value zero.
+       77 a-line-disp    pic Z(7)9.
+       77 a-len          pic 9(4) comp-4.
+      *> Review fixes: AOC1.cbl's own input-record cur-num field width
+      *> (PIC X(18) as of request 031) -- validate-aoc1 derives its
+      *> inspection window from this instead of a bare literal so the
+      *> two can't silently drift apart again.
+       77 k-aoc1-cur-num-len pic 9(4) comp-4 value 18.
+       77 a-ix           pic 9(4) comp-4.
+       77 a-bad-total    pic 9(8) value zero.
+       77 a-bad-disp     pic Z(7)9.
+       77 a-func         pic X(8).
+       77 a-val-text     pic X(12).
+       77 lk-file        pic X(8).
+       77 lk-problem     pic X(40).
+
+       COPY EOFSW.
+
+       COPY JOBLOGWS.
+
+       procedure division.
+           COPY JOBLOGSTART.
+
+           accept ws-env-path from environment 'AOC1_INPUT'
+           if ws-env-path not = spaces
+              move ws-env-path to aoc1-file-name
+           end-if
+           accept ws-env-path from environment 'AOC2_INPUT'
+           if ws-env-path not = spaces
+              move ws-env-path to aoc2-file-name
+           end-if
+           accept ws-env-path from environment 'AOC3_INPUT'
+           if ws-env-path not = spaces
+              move ws-env-path to aoc3-file-name
+           end-if
+           accept k-roof from environment 'AOC3_BITWIDTH'
+           if k-roof = zero
+              move 12 to k-roof
+           end-if
+           if k-roof > k-roof-max
+              move k-roof-max to k-roof
+           end-if
+
+           accept ws-env-path from environment 'AOCVALID_REPORT'
+           if ws-env-path not = spaces
+              move ws-env-path to valid-report-name
+           else
+              accept ws-today-yyyymmdd from date yyyymmdd
+              string 'C:\WS\AOC2021\AOCVALID-REPORT-' delimited by size
+                     ws-today-yyyymmdd delimited by size
+                     '.txt' delimited by size
+                into valid-report-name
+           end-if
+
+           open output valid-report-file
+
+           perform validate-aoc1
+           perform validate-aoc2
+           perform validate-aoc3
+
+           close valid-report-file
+
+           if a-bad-total > zero
+              display a-bad-total ' bad line(s) found -- see '
+                 function trim(valid-report-name)
+              move 8 to return-code
+           else
+              display 'AOCVALID: all input files passed validation'
+           end-if
+
+           move a-bad-total to a-bad-disp
+           move function trim(a-bad-disp) to jl-answer
+           if a-bad-total > zero
+              move 'BADLINES' to jl-status
+           end-if
+           COPY JOBLOGEND REPLACING PROGID BY 'AOCVALID'.
+
+           goback.
+
+      *> AOC1 reads each line as PIC X(18) (request 031 widened it from
+      *> X(4)) then NUMVALs it -- so a valid line here is 1-18
+      *> non-blank characters that are all digits (an optional leading
+      *> sign is tolerated by NUMVAL, so it's tolerated here too).
+      *> Review fixes: a-len used to be hardcoded to 4, matching AOC1's
+      *> field width as of request 030 -- request 031 widened AOC1's
+      *> own cur-num to 18 without updating this validation window to
+      *> match, so positions 5-18 went uninspected here even though
+      *> AOC1.cbl itself validates all 18. a-len is now set from
+      *> k-aoc1-cur-num-len (see working-storage) so the two stay in
+      *> sync the next time AOC1's field width changes.
+       validate-aoc1 section.
+           move zero to a-line-num
+           move 'on' to file-eof
+           open input aoc1-file
+           read aoc1-file at end set eof-in to true end-read
+           perform until eof-in
+              add 1 to a-line-num
+              if aoc1-record(1:k-aoc1-cur-num-len) = spaces
+                 move 'AOC1' to lk-file
+                 move 'blank line' to lk-problem
+                 perform report-bad-line
+              else
+                 move k-aoc1-cur-num-len to a-len
+                 perform varying a-ix from 1 by 1 until a-ix > a-len
+                    if aoc1-record(a-ix:1) not = space
+                       if (aoc1-record(a-ix:1) < '0'
+                             or aoc1-record(a-ix:1) > '9')
+                          and not (a-ix = 1 and
+                             (aoc1-record(a-ix:1) = '+'
+                                or aoc1-record(a-ix:1) = '-'))
+                          move 'AOC1' to lk-file
+                          move 'non-numeric data' to lk-problem
+                          perform report-bad-line
+                          exit perform
+                       end-if
+                    end-if
+                 end-perform
+              end-if
+              read aoc1-file at end set eof-in to true end-read
+           end-perform
+           close aoc1-file
+           .
+
+      *> AOC2b reads each line as PIC X(9) then UNSTRINGs it into a
+      *> command keyword and an amount -- so a valid line here is
+      *> 'forward'/'down'/'up' followed by a non-blank numeric amount.
+       validate-aoc2 section.
+           move zero to a-line-num
+           move 'on' to file-eof
+           open input aoc2-file
+           read aoc2-file at end set eof-in to true end-read
+           perform until eof-in
+              add 1 to a-line-num
+              move spaces to a-func a-val-text
+              unstring aoc2-record
+                delimited by all ' '
+                into a-func a-val-text
+              end-unstring
+              if a-func not = 'forward' and a-func not = 'down'
+                    and a-func not = 'up'
+                 move 'AOC2' to lk-file
+                 move 'unrecognized command' to lk-problem
+                 perform report-bad-line
+              else
+                 if a-val-text = spaces
+                    move 'AOC2' to lk-file
+                    move 'missing amount' to lk-problem
+                    perform report-bad-line
+                 else
+                    perform varying a-ix from 1 by 1
+                          until a-ix > length of a-val-text
+                       if a-val-text(a-ix:1) not = space
+                          if a-val-text(a-ix:1) < '0'
+                                or a-val-text(a-ix:1) > '9'
+                             move 'AOC2' to lk-file
+                             move 'non-numeric amount' to lk-problem
+                             perform report-bad-line
+                             exit perform
+                          end-if
+                       end-if
+                    end-perform
+                 end-if
+              end-if
+              read aoc2-file at end set eof-in to true end-read
+           end-perform
+           close aoc2-file
+           .
+
+      *> AOC3 reads each line as a fixed-width PIC 9(32) field and only
+      *> looks at its first K-ROOF digits -- so a valid line here is
+      *> exactly K-ROOF characters, all '0' or '1'.
+       validate-aoc3 section.
+           move zero to a-line-num
+           move 'on' to file-eof
+           open input aoc3-file
+           read aoc3-file at end set eof-in to true end-read
+           perform until eof-in
+              add 1 to a-line-num
+              move zero to a-len
+              inspect aoc3-record tallying a-len
+                 for characters before space
+              if a-len not = k-roof
+                 move 'AOC3' to lk-file
+                 move 'wrong length for AOC3_BITWIDTH' to lk-problem
+                 perform report-bad-line
+              else
+                 perform varying a-ix from 1 by 1 until a-ix > a-len
+                    if aoc3-record(a-ix:1) not = '0'
+                          and aoc3-record(a-ix:1) not = '1'
+                       move 'AOC3' to lk-file
+                       move 'non-binary digit' to lk-problem
+                       perform report-bad-line
+                       exit perform
+                    end-if
+                 end-perform
+              end-if
+              read aoc3-file at end set eof-in to true end-read
+           end-perform
+           close aoc3-file
+           .
+
+       report-bad-line section.
+           add 1 to a-bad-total
+           move a-line-num to a-line-disp
+           move spaces to valid-report-record
+           string lk-file delimited by size
+                  ' line ' delimited by size
+                  function trim(a-line-disp) delimited by size
+                  ': ' delimited by size
+                  lk-problem delimited by size
+             into valid-report-record
+           write valid-report-record
+           .
