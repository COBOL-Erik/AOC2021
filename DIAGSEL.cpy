@@ -0,0 +1,13 @@
+      *> Request 036: NUMVAL/UNSTRING diagnostic report -- FILE-CONTROL
+      *> entry. COPY DIAGSEL. in FILE-CONTROL; COPY DIAGFD. in the FILE
+      *> SECTION; COPY DIAGWS. in WORKING-STORAGE; COPY DIAGWRITE
+      *> REPLACING PROGID BY '<this program's own PROGRAM-ID literal>'
+      *> RECNUM BY <display-ready record/entry number field>
+      *> RECTEXT BY ==<the text that failed, FUNCTION TRIM'd -- wrap in
+      *> == pseudo-text delimiters since it's more than one word>==
+      *> REASON BY '<short reason text>' once per rejected record; COPY
+      *> DIAGCLOSE. just before closing out the run (harmless no-op if
+      *> no bad record was ever seen, since the report is opened lazily).
+             select diag-file
+               assign to dynamic diag-file-name
+               organization is line sequential.
