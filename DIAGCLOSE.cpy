@@ -0,0 +1,8 @@
+      *> Request 036: close the diagnostic report if (and only if) a
+      *> bad record ever opened it. See DIAGSEL.cpy for the full COPY
+      *> sequence.
+           if diag-is-open
+              close diag-file
+              display 'see ' function trim(diag-file-name)
+                 ' for the rejected-record diagnostic report'
+           end-if
