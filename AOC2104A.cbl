@@ -5,8 +5,29 @@
        configuration section.
        input-output section.
        file-control.
-             select input-file assign to INFIL1.
-             select bingo-file assign to BINGO1.
+      *> Request 045: input-file/bingo-file are now resolved per game
+      *> from game-infil/game-bingo (see parse-game-list section)
+      *> instead of a single fixed ASSIGN name, so the same execution
+      *> can open a different drawn-numbers/boards pair for each game
+      *> in AOC2104A_GAMES.
+             select input-file
+               assign to dynamic ws-cur-infil
+               organization is line sequential.
+             select bingo-file
+               assign to dynamic ws-cur-bingo
+               organization is line sequential.
+      *> Request 014: dated audit report holding the winning board's
+      *> marked/unmarked grid, same dynamic-filename pattern as AOC1's
+      *> report-file and AOC2b's trail-file.
+             select winner-report-file
+               assign to dynamic winner-report-name
+               organization is line sequential.
+      *> Request 028: shared job-run log.
+             COPY JOBLOGSEL.
+      *> Request 033: dated input-file archive.
+             COPY ARCHIVESEL.
+      *> Request 036: NUMVAL-failure diagnostic report.
+             COPY DIAGSEL.
        data division.
        file section.
        fd input-file.
@@ -14,56 +35,352 @@
           05 numbers-drawn pic X(300).
 
        fd bingo-file.
+      *> Request 012: widened from a fixed 5 columns to a 10-column max
+      *> so bingo-file's header record can select any board width up
+      *> to that cap at run time (see a-board-dim below).
        01 bingo-row-f.
-          05 filler occurs 5 times.
+          05 filler occurs 10 times.
              10 bingo-number-x-f.
                 15 bingo-number-f  pic XX.
              10 filler             pic X. *> The space between numbers
 
+       fd winner-report-file
+          block 0 records
+          label records omitted
+          data record is wr-record.
+       01 wr-record pic X(132).
+
+       COPY JOBLOGFD.
+       COPY ARCHIVEFD.
+       COPY DIAGFD.
+
        working-storage section.
        77 dn-string        pic X(300).
        77 drawn-number-x pic XX.
        77 dn-count pic S9(4) comp.
        77 dn-point pic S9(4) comp value 1.
 
+      *> Request 036: entry-in-numbers-drawn counter, so a NUMVAL
+      *> failure can be reported against the specific draw that caused
+      *> it instead of an undiagnosed abend.
+       77 a-draw-ix      pic S9(4) comp value zero.
+       77 a-draw-ix-disp pic Z(4)9.
+       77 a-baddraw-count pic 9(8) value zero.
+
        77 sum-part pic S9(4) comp value zero.
-       77 ans      pic S9(8) comp.
 
-       01 fstat pic X value ' '.
-          88 eof value 'Y'.
+      *> Request 024: shared end-of-file switch for the AOC job suite.
+       COPY EOFSW.
+
+       COPY JOBLOGWS.
+       COPY ARCHIVEWS.
+       COPY DIAGWS.
+
+      *> Request 033: INFIL1/BINGO1 are plain ASSIGN-name mappings (no
+      *> DYNAMIC file-name variable to read back), so the actual path
+      *> each resolves to at runtime (the matching environment variable
+      *> if set, else the assign-name itself, same rule GnuCOBOL's
+      *> runtime applies to the ASSIGN clause above) has to be worked
+      *> out again here before it can be archived.
+      *> Review fixes: per-game archive PROGID text, built fresh for
+      *> each game-ix iteration below (e.g. 'AOC2104A-INFIL1-G3').
+       77 ws-archive-progid pic X(40).
 
-       01 filler pic X value ' '.
+       77 ws-bingo-flag pic X value ' '.
           88 bingo value 'B'.
 
+      *> Request 011: "last board to win" mode. Default (FIRST) keeps
+      *> the original behavior of stopping at the first winning board;
+      *> LAST keeps marking every board until only one remains unwon
+      *> and reports that board's score instead.
+       77 a-mode-env pic X(10).
+       77 a-mode     pic X(10) value 'FIRST'.
+       77 a-board-count    pic S9(4) comp value zero.
+       01 board-status.
+          05 board-won occurs 100 times pic X value 'N'.
+             88 board-is-won value 'Y'.
+       77 a-boards-won      pic S9(4) comp value zero.
+       77 a-last-win-board  pic S9(4) comp value zero.
+       77 a-last-win-sum    pic S9(4) comp value zero.
+       77 a-last-win-ans    pic S9(8) comp value zero.
+       77 a-board-ans       pic S9(8) comp value zero.
+
+      *> Request 013: every board completing on the SAME draw, not
+      *> just the one found first while scanning bbx/brx/bnx.
+       01 draw-winners.
+          05 draw-winner occurs 100 times.
+             10 dw-board pic S9(4) comp value zero.
+             10 dw-score pic S9(8) comp value zero.
+       77 a-draw-win-count pic S9(4) comp value zero.
+
+      *> Request 012: board dimension read from bingo-file's header
+      *> record (a 'SIZE nn' line ahead of the boards) instead of the
+      *> hardcoded 5x5 shape. Files with no header default to 5, the
+      *> prior fixed size, so older extracts keep working unchanged.
+       77 a-board-dim       pic S9(2) comp value 5.
+       77 a-board-dim-max   pic S9(2) comp value 10.
+       77 a-chk             pic S9(4) comp value zero.
+       77 ws-row-done       pic X value 'N'.
+          88 row-done value 'Y'.
+       77 ws-col-done       pic X value 'N'.
+          88 col-done value 'Y'.
+
+      *> Request 047: near-miss early-warning report -- a board that is
+      *> exactly one unmarked number away from completing a row or
+      *> column, surfaced as the draw proceeds rather than only being
+      *> visible once some board has actually won.
+       77 ws-col-unmarked   pic S9(2) comp value zero.
+       77 ws-row-unmarked   pic S9(2) comp value zero.
+       77 ws-nm-board       pic S9(4) comp value zero.
+       77 ws-nm-line        pic S9(4) comp value zero.
+
+      *> Request 014: winning-board grid audit report.
+       77 winner-report-name pic X(60).
+       01 ws-wr-today.
+          05 ws-wr-today-yyyymmdd pic 9(8).
+       77 wr-row            pic S9(4) comp value zero.
+       77 wr-col            pic S9(4) comp value zero.
+
+      *> Request (review fixes): handle-board-win's own summation loop
+      *> must not reuse brx/bnx -- those are the same global index-
+      *> names the calling draw section is simultaneously mid-PERFORM
+      *> VARYING over (column and row checks), and PERFORM VARYING
+      *> index-names aren't scoped to the PERFORM that declares them.
+      *> Plain scratch counters, same precedent as wr-row/wr-col above.
+       77 hbw-row           pic S9(4) comp value zero.
+       77 hbw-col           pic S9(4) comp value zero.
+       77 wr-cell           pic X(4).
+       77 wr-pos            pic S9(4) comp value zero.
+       77 wr-board-disp     pic Z(7)9.
+       77 wr-ans-disp       pic Z(7)9.
+
        01 bingo-boards.
           05 bingo-board           occurs 100 times indexed by bbx.
-             10 bingo-row          occurs 5   times indexed by brx.
-                15 bingo-number-x  occurs 5   times indexed by bnx.
+             10 bingo-row          occurs 10  times indexed by brx.
+                15 bingo-number-x  occurs 10  times indexed by bnx.
                    20 bingo-number pic XX.
                    20 marker       pic X.
                       88 marked value 'X'.
 
+      *> Request 045: data-driven multi-game mode -- AOC2104A_GAMES, a
+      *> ';'-separated list of 'drawn-numbers-path|boards-path' pairs,
+      *> one per game, processed in a single invocation instead of one
+      *> INFIL1/BINGO1 recompile-or-relink per game. When unset, the
+      *> original single-game behavior is preserved exactly: one game,
+      *> seeded from INFIL1/BINGO1 the same way the archive step always
+      *> resolved them.
+       77 ws-cur-infil  pic X(60).
+       77 ws-cur-bingo  pic X(60).
+       77 ws-games-env  pic X(2000).
+       77 ws-games-len  pic S9(4) comp-4.
+       77 ws-games-point pic S9(4) comp-4.
+       77 ws-trail-pad  pic S9(4) comp-4.
+       77 ws-pair-buf   pic X(130).
+       77 ws-pair-cnt   pic S9(4) comp-4.
+       77 ws-game-count pic S9(4) comp-4 value zero.
+       77 ws-game-max   pic S9(4) comp-4 value 50.
+       01 game-list.
+          05 game-entry occurs 1 to 50 times depending on ws-game-count.
+             10 game-infil pic X(60).
+             10 game-bingo pic X(60).
+       77 game-ix        pic S9(4) comp-4.
+       77 game-ix-disp   pic Z(4)9.
+       77 ws-reset-ix    pic S9(4) comp-4.
+       77 ws-reset-jx    pic S9(4) comp-4.
+       77 ws-reset-kx    pic S9(4) comp-4.
+       77 ws-any-nowinner pic X value 'N'.
+          88 any-nowinner value 'Y'.
+       77 ws-jl-acc      pic X(200) value spaces.
+       77 ws-jl-ptr      pic S9(4) comp-4 value 1.
+
        procedure division.
        a-main.
+           COPY JOBLOGSTART.
+
+           accept a-mode-env from environment 'AOC2104A_MODE'
+           move function upper-case(a-mode-env) to a-mode
+           if a-mode = spaces
+              move 'FIRST' to a-mode
+           end-if
+           accept ws-wr-today-yyyymmdd from date yyyymmdd
+
+           perform parse-game-list
+
+           perform varying game-ix from 1 by 1
+                   until game-ix > ws-game-count
+              move game-ix to game-ix-disp
+              display 'Game ' function trim(game-ix-disp) ':'
+              perform process-one-game
+           end-perform
+
+           move ws-jl-acc to jl-answer
+
+           if a-baddraw-count > zero
+              display a-baddraw-count
+                 ' draw(s) not numeric -- see console log above'
+              move 'BADDATA' to jl-status
+           end-if
+           if any-nowinner
+              move 'NOWINNER' to jl-status
+           end-if
+           COPY DIAGCLOSE.
+
+      *> Review fixes: archive every game's actual input/bingo files
+      *> (game-infil/game-bingo, built by parse-game-list for every
+      *> game AOC2104A_GAMES named -- or the single INFIL1/BINGO1-
+      *> resolved entry when it wasn't set), not just a single INFIL1/
+      *> BINGO1-based pair -- request 033's audit trail has to cover
+      *> what every game in the run actually read, not just game 1.
+           perform varying game-ix from 1 by 1
+                   until game-ix > ws-game-count
+              move game-ix to game-ix-disp
+              move spaces to ws-archive-progid
+              string 'AOC2104A-INFIL1-G' delimited by size
+                     function trim(game-ix-disp) delimited by size
+                into ws-archive-progid
+              COPY ARCHIVECOPY REPLACING PROGID BY
+                                 ==function trim(ws-archive-progid)==
+                                          SRC-PATH BY
+                                             game-infil(game-ix).
+              move spaces to ws-archive-progid
+              string 'AOC2104A-BINGO1-G' delimited by size
+                     function trim(game-ix-disp) delimited by size
+                into ws-archive-progid
+              COPY ARCHIVECOPY REPLACING PROGID BY
+                                 ==function trim(ws-archive-progid)==
+                                          SRC-PATH BY
+                                             game-bingo(game-ix).
+           end-perform
+           COPY JOBLOGEND REPLACING PROGID BY 'AOC2104A'.
+
+           goback
+           .
+
+      *> Request 045: builds game-list (game-infil/game-bingo, 1 to
+      *> ws-game-count entries) from AOC2104A_GAMES if set, otherwise
+      *> falls back to a single game resolved from INFIL1/BINGO1 the
+      *> same way the archive step always has.
+       parse-game-list section.
+           accept ws-games-env from environment 'AOC2104A_GAMES'
+           if ws-games-env = spaces
+              move 1 to ws-game-count
+              accept game-infil(1) from environment 'INFIL1'
+              if game-infil(1) = spaces
+                 move 'INFIL1' to game-infil(1)
+              end-if
+              accept game-bingo(1) from environment 'BINGO1'
+              if game-bingo(1) = spaces
+                 move 'BINGO1' to game-bingo(1)
+              end-if
+           else
+              move zero to ws-trail-pad
+              inspect function reverse(ws-games-env)
+                 tallying ws-trail-pad for leading space
+              compute ws-games-len =
+                 length of ws-games-env - ws-trail-pad
+              move 1 to ws-games-point
+              perform until ws-games-point > ws-games-len
+                         or ws-game-count >= ws-game-max
+                 move spaces to ws-pair-buf
+                 unstring ws-games-env(ws-games-point:
+                             ws-games-len - ws-games-point + 1)
+                    delimited by ';'
+                    into ws-pair-buf count in ws-pair-cnt
+                 end-unstring
+                 add ws-pair-cnt 1 to ws-games-point
+                 add 1 to ws-game-count
+                 unstring ws-pair-buf delimited by '|'
+                    into game-infil(ws-game-count)
+                         game-bingo(ws-game-count)
+                 end-unstring
+              end-perform
+              if ws-games-point <= ws-games-len
+                 display 'AOC2104A: AOC2104A_GAMES has more than '
+                    ws-game-max ' game(s) -- ignoring the rest'
+              end-if
+           end-if
+           .
+
+      *> Request 045: one full game -- reset every piece of per-game
+      *> state, build this game's boards, draw its numbers, and report
+      *> its winning score, reusing the exact same board-building/
+      *> drawing logic the single-game version always ran.
+       process-one-game section.
+           move game-infil(game-ix) to ws-cur-infil
+           move game-bingo(game-ix) to ws-cur-bingo
+
+           move 5 to a-board-dim
+           move zero to a-board-count a-boards-won a-draw-ix
+           move zero to a-last-win-board a-last-win-sum a-last-win-ans
+           move ' ' to ws-bingo-flag
+           move 1 to dn-point
+           perform varying ws-reset-ix from 1 by 1
+              until ws-reset-ix > 100
+              move 'N' to board-won(ws-reset-ix)
+              perform varying ws-reset-jx from 1 by 1
+                 until ws-reset-jx > 10
+                 perform varying ws-reset-kx from 1 by 1
+                    until ws-reset-kx > 10
+                    move space
+                      to marker(ws-reset-ix, ws-reset-jx, ws-reset-kx)
+                 end-perform
+              end-perform
+           end-perform
+
+           move game-ix to game-ix-disp
+           move spaces to winner-report-name
+           string 'C:\WS\AOC2021\AOC2104A-BOARD-' delimited by size
+                  ws-wr-today-yyyymmdd delimited by size
+                  '-G' delimited by size
+                  function trim(game-ix-disp) delimited by size
+                  '.txt' delimited by size
+             into winner-report-name
+
       * Create bingo boards:
            set bbx to 1
            set brx to 1
+           move 'on' to file-eof
            open input bingo-file
            read bingo-file
-             at end set eof to true
+             at end set eof-in to true
            end-read
-           perform until eof
+           if not eof-in and bingo-row-f(1:5) = 'SIZE '
+              move bingo-row-f(6:2) to a-board-dim
+              if a-board-dim = zero
+                 move 5 to a-board-dim
+              end-if
+              if a-board-dim > a-board-dim-max
+                 display 'AOC2104A: header board size ' a-board-dim
+                    ' exceeds the ' a-board-dim-max ' column limit'
+                 move a-board-dim-max to a-board-dim
+              end-if
+              read bingo-file
+                at end set eof-in to true
+              end-read
+           end-if
+           perform until eof-in
               if bingo-row-f = space *> Empty row between boards = space
                  set bbx up by 1
                  set brx to 1
+      *> Request 010: guard the 100-board OCCURS cap -- stop reading
+      *> further boards rather than silently indexing past the table.
+                 if bbx > 100
+                    display 'AOC2104A: input exceeds 100 board table '
+                       'limit -- ignoring remaining boards'
+                    set eof-in to true
+                 end-if
               else
                  move bingo-row-f to bingo-row(bbx, brx)
                  set brx up by 1
               end-if
               read bingo-file
-                at end set eof to true
+                at end set eof-in to true
               end-read
            end-perform
+           move bbx to a-board-count
+           if a-board-count > 100
+              move 100 to a-board-count
+           end-if
            close bingo-file
 
       * Draw numbers:
@@ -77,65 +394,240 @@
                            or bingo
            if bingo
               display 'Bingo!'
+              if a-mode = 'LAST'
+                 display 'Last board to win: ' a-last-win-board
+              else
+                 display 'First board to win: ' a-last-win-board
+              end-if
+              display 'Sum unmarked numbers on bingo board: '
+                 a-last-win-sum
+              display 'Latest number drawn: ' drawn-number-x
+              display 'Answer: ' a-last-win-ans
+              perform write-winner-report
+              move a-last-win-board to wr-board-disp
+              move a-last-win-ans to wr-ans-disp
+              string 'G' delimited by size
+                     function trim(game-ix-disp) delimited by size
+                     '=board:' delimited by size
+                     function trim(wr-board-disp) delimited by size
+                     ' score:' delimited by size
+                     function trim(wr-ans-disp) delimited by size
+                     ';' delimited by size
+                into ws-jl-acc
+                with pointer ws-jl-ptr
            else
               display 'No bingo, sadly'
-              goback
+              set any-nowinner to true
+              string 'G' delimited by size
+                     function trim(game-ix-disp) delimited by size
+                     '=NONE;' delimited by size
+                into ws-jl-acc
+                with pointer ws-jl-ptr
            end-if
+           .
 
-      * Sum all unmarked numbers on winning board
-           perform varying brx from 1 by 1 until brx > 5
-              perform varying bnx from 1 by 1 until bnx > 5
-                 if not marked(bbx, brx, bnx)
-                    compute sum-part = sum-part
-                       + function numval(bingo-number(bbx, brx, bnx))
+      *> Request 014: dump the winning board's marked/unmarked grid to
+      *> a dated report so the sum-part calculation can be audited
+      *> without patching the program with extra DISPLAY statements.
+       write-winner-report section.
+           open output winner-report-file
+           move a-last-win-board to wr-board-disp
+           move a-last-win-ans to wr-ans-disp
+           move spaces to wr-record
+           string 'Winning board: ' delimited by size
+                  function trim(wr-board-disp) delimited by size
+                  '  Answer: ' delimited by size
+                  function trim(wr-ans-disp) delimited by size
+             into wr-record
+           write wr-record
+           perform varying wr-row from 1 by 1 until wr-row > a-board-dim
+              move spaces to wr-record
+              move 1 to wr-pos
+              perform varying wr-col from 1 by 1
+                      until wr-col > a-board-dim
+                 move spaces to wr-cell
+                 move bingo-number(a-last-win-board, wr-row, wr-col)
+                   to wr-cell
+                 if marked(a-last-win-board, wr-row, wr-col)
+                    move '*' to wr-cell(3:1)
                  end-if
+                 move wr-cell to wr-record(wr-pos:4)
+                 add 4 to wr-pos
               end-perform
+              write wr-record
            end-perform
-           display 'Sum unmarked numbers on bingo board: ' sum-part
-           display 'Latest number drawn: ' drawn-number-x
-           compute ans = sum-part * function numval(drawn-number-x)
-           display 'Answer: ' ans
-
-           goback
+           close winner-report-file
            .
 
        draw section.
-           unstring dn-string(dn-point:) delimited by ','
-               into drawn-number-x count in dn-count
-           end-unstring
+           add 1 to a-draw-ix
+      *> Request 023: shared with AOC4/AOC2107A/AOC2107B's identical
+      *> UNSTRING-and-advance idiom via CSVNEXT.cpy (note the plain,
+      *> non-ALL delimiter here, matching this program's prior exact
+      *> behavior).
+           COPY CSVNEXT REPLACING SRC BY dn-string
+                                  PTR BY dn-point
+                                  TGT BY drawn-number-x
+                                  CNT BY dn-count
+                                  DLM BY ','.
            if dn-count not = 2 *> Make into number by shifting right
               move function reverse(drawn-number-x)
                 to drawn-number-x
            end-if
-           add dn-count 1 to dn-point
+           move zero to a-draw-win-count
 
-           perform varying bbx from 1 by 1 until bbx > 100
-              perform varying brx from 1 by 1 until brx > 5
-                 perform varying bnx from 1 by 1 until bnx > 5
+      *> Review fixes: bound by a-board-count (this game's actual board
+      *> count), not the literal 100-slot table cap -- request 045's
+      *> multi-game mode leaves higher-numbered slots populated with a
+      *> prior, larger game's stale board data, which the old bare-100
+      *> bound would scan and could spuriously win/near-miss on.
+           perform varying bbx from 1 by 1 until bbx > a-board-count
+      *> Review fixes: marking and win/near-miss checking used to be one
+      *> combined nested brx/bnx loop, with the column check's display
+      *> gated to "brx = 1" just to avoid re-displaying the same
+      *> near-miss once per row iterated. That gate actually suppressed
+      *> a genuine new near-miss whenever this draw's matching cell
+      *> fell in row 2 or later -- the column's near-miss only becomes
+      *> true partway through the loop (once brx reaches that row), by
+      *> which point brx is no longer 1 and the display never fires;
+      *> it only shows up, looking stale, on the *next* draw's brx = 1
+      *> pass. Splitting into a marking pass (finds and marks this
+      *> draw's one matching cell, if any, anywhere on the board) fol-
+      *> lowed by a single column-check pass and a single row-check
+      *> pass -- each run once per board per draw against the fully
+      *> updated marks -- reports every near-miss on the draw that
+      *> actually produced it.
+              perform varying brx from 1 by 1 until brx > a-board-dim
+                 perform varying bnx from 1 by 1 until bnx > a-board-dim
                     if bingo-number(bbx, brx, bnx) = drawn-number-x
                        set marked(bbx, brx, bnx) to true
                     end-if
-      * Check column for bingo:
-                    if 'X' = marker(bbx, 1, bnx)
-                       and = marker(bbx, 2, bnx)
-                       and = marker(bbx, 3, bnx)
-                       and = marker(bbx, 4, bnx)
-                       and = marker(bbx, 5, bnx)
-                       set bingo to true
-                       exit section
+                 end-perform
+              end-perform
+      * Check each column for bingo:
+              perform varying bnx from 1 by 1 until bnx > a-board-dim
+                 move 'Y' to ws-col-done
+                 move zero to ws-col-unmarked
+                 perform varying a-chk from 1 by 1
+                         until a-chk > a-board-dim
+                    if not marked(bbx, a-chk, bnx)
+                       move 'N' to ws-col-done
+                       add 1 to ws-col-unmarked
                     end-if
                  end-perform
-      * Check row for bingo:
-                 if 'X' = marker(bbx, brx, 1)
-                    and = marker(bbx, brx, 2)
-                    and = marker(bbx, brx, 3)
-                    and = marker(bbx, brx, 4)
-                    and = marker(bbx, brx, 5)
-                    set bingo to true
-                    exit section
+                 if col-done
+                    perform handle-board-win
+                 else
+                    if ws-col-unmarked = 1 and not board-is-won(bbx)
+                       move bbx to ws-nm-board
+                       move bnx to ws-nm-line
+                       display 'Near miss -- board ' ws-nm-board
+                          ' is one number from completing column '
+                          ws-nm-line
+                    end-if
+                 end-if
+              end-perform
+      * Check each row for bingo:
+              perform varying brx from 1 by 1 until brx > a-board-dim
+                 move 'Y' to ws-row-done
+                 move zero to ws-row-unmarked
+                 perform varying a-chk from 1 by 1
+                         until a-chk > a-board-dim
+                    if not marked(bbx, brx, a-chk)
+                       move 'N' to ws-row-done
+                       add 1 to ws-row-unmarked
+                    end-if
+                 end-perform
+                 if row-done
+                    perform handle-board-win
+                 else
+                    if ws-row-unmarked = 1 and not board-is-won(bbx)
+                       move bbx to ws-nm-board
+                       move brx to ws-nm-line
+                       display 'Near miss -- board ' ws-nm-board
+                          ' is one number from completing row '
+                          ws-nm-line
+                    end-if
                  end-if
               end-perform
            end-perform
+
+           if a-draw-win-count > 0
+              perform varying a-chk from 1 by 1
+                      until a-chk > a-draw-win-count
+                 display 'Simultaneous winner -- board '
+                    dw-board(a-chk) ' score=' dw-score(a-chk)
+              end-perform
+           end-if
+           .
+
+      *> Request 011: records board bbx's win (once) and its score.
+      *> FIRST mode stops the whole draw on the very first board win,
+      *> same as the original behavior; LAST mode keeps marking until
+      *> every board has won, reporting the score of whichever board
+      *> wins last.
+      *> Request 013: every newly-won board on the current draw is
+      *> appended to draw-winners for the simultaneous-winner report,
+      *> even in FIRST mode where only the very first one decides
+      *> a-last-win-*/bingo (later boards on that same draw are still
+      *> reported, just don't override the "first winner" answer).
+       handle-board-win section.
+           if not board-is-won(bbx)
+              set board-is-won(bbx) to true
+              add 1 to a-boards-won
+              move zero to sum-part
+      *> Review fixes: hbw-row/hbw-col, not brx/bnx -- see the hbw-row/
+      *> hbw-col declaration note above.
+              perform varying hbw-row from 1 by 1
+                      until hbw-row > a-board-dim
+                 perform varying hbw-col from 1 by 1
+                         until hbw-col > a-board-dim
+                    if not marked(bbx, hbw-row, hbw-col)
+                       compute sum-part = sum-part
+                          + function numval(
+                               bingo-number(bbx, hbw-row, hbw-col))
+                    end-if
+                 end-perform
+              end-perform
+      *> Request 036: diagnose and skip a non-numeric draw entry
+      *> instead of handing it to NUMVAL raw -- names the entry's
+      *> position in numbers-drawn so it doesn't have to be bisected
+      *> out of a multi-thousand-character input field by hand.
+              if function trim(drawn-number-x) is numeric
+                 compute a-board-ans
+                    = sum-part * function numval(drawn-number-x)
+              else
+                 add 1 to a-baddraw-count
+                 move a-draw-ix to a-draw-ix-disp
+                 COPY DIAGWRITE REPLACING PROGID BY 'AOC2104A'
+                                          RECNUM BY
+                                             ==function trim(
+                                             a-draw-ix-disp)==
+                                          RECTEXT BY
+                                             ==function trim(
+                                             drawn-number-x)==
+                                          REASON BY 'not numeric'.
+                 move sum-part to a-board-ans
+              end-if
+              add 1 to a-draw-win-count
+              move bbx to dw-board(a-draw-win-count)
+              move a-board-ans to dw-score(a-draw-win-count)
+              if a-mode = 'LAST'
+                 if a-boards-won >= a-board-count
+                    move bbx to a-last-win-board
+                    move sum-part to a-last-win-sum
+                    move a-board-ans to a-last-win-ans
+                    set bingo to true
+                 end-if
+              else
+                 if not bingo
+                    move bbx to a-last-win-board
+                    move sum-part to a-last-win-sum
+                    move a-board-ans to a-last-win-ans
+                    set bingo to true
+                 end-if
+              end-if
+           end-if
            .
 
 
