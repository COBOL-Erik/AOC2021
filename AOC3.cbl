@@ -2,12 +2,19 @@
        program-id. AOC3.
        author. COBOL-Erik.
        environment division.
+       configuration section.
        input-output section.
        file-control.
+      *> Request 025: input path is a run parameter (AOC3_INPUT env
+      *> var, same name and default as AOC3b's orig-file) instead of a
+      *> hardcoded literal.
              select input-file
-               assign to 'C:\WS\AOC2021\AOC3.txt'
+               assign to dynamic input-file-name
                organization is line sequential.
-       configuration section.
+      *> Request 028: shared job-run log.
+             COPY JOBLOGSEL.
+      *> Request 033: dated input-file archive.
+             COPY ARCHIVESEL.
        data division.
        file section.
        fd input-file
@@ -15,49 +22,139 @@
           label records omitted
           data record is input-record.
        01 input-record.
-          05 cur-num pic 9(12).
+          05 cur-num pic 9(32).
+
+       COPY JOBLOGFD.
+       COPY ARCHIVEFD.
 
        working-storage section.
+      *> Request 005: bit width is a run parameter instead of a fixed
+      *> 12, so AOC3 can score reports with any reading width up to
+      *> the k-roof-max table size. Default 12 matches the prior
+      *> behavior.
        01 k-constants.
-          05 k-roof  pic S9(2)  comp-4 value 12.
+          05 k-roof      pic S9(2)  comp-4 value zero.
+          05 k-roof-max  pic S9(2)  comp-4 value 32.
 
        77 a-dummy    pic X.
        77 a-work     pic S9(2)  comp-4 value zero.
        77 a-key      pic S9(12) comp-4 value zero.
+       77 a-key-disp pic Z(11)9.
+       77 a-key-trim pic X(12).
+
+      *> Request 025: hardcoded-path default, overridable via env var.
+       77 input-file-name pic X(60) value 'C:\WS\AOC2021\AOC3.txt'.
+       77 ws-env-path      pic X(60).
 
        01 filler.
-          05 sums occurs 12 times.
+          05 sums occurs 32 times.
              10 gamma    pic S9(12) comp-4 value zero.
              10 epsilon  pic S9(12) comp-4 value zero.
 
        01 results.
-          05 gamma-bin   pic 9(12).
-          05 epsilon-bin pic 9(12).
+          05 gamma-bin   pic 9(32).
+          05 epsilon-bin pic 9(32).
           05 gamma-res   pic S9(12) comp-4 value zero.
           05 epsilon-res pic S9(12) comp-4 value zero.
 
        01 indexes.
           05 ix      pic S9(2) comp-4.
 
-       01 file-eof   pic X(4)         value 'on'.
-          88 eof-in value 'EOFi'.
+      *> Request 032: explicit validation of each diagnostic line --
+      *> rejected lines are excluded from the gamma/epsilon sums
+      *> entirely instead of silently folding into epsilon whenever a
+      *> non-'1' byte (blank, stray character, short record) happened
+      *> to land in a bit position.
+       77 ws-line-num  pic 9(8) value zero.
+       77 ws-bad-count pic 9(8) value zero.
+       77 ws-valid-rec pic X value 'Y'.
+          88 valid-rec value 'Y'.
+
+      *> Request 006: count of bit positions where gamma(ix) = epsilon
+      *> (ix) -- see the tie-break check in the bit-rep loop below.
+       77 ws-tie-count pic 9(4) value zero.
+
+      *> Request 024: shared end-of-file switch for the AOC job suite.
+       COPY EOFSW.
+
+      *> Review fixes: request 027's batch/interactive switch was
+      *> originally scoped to AOC1, AOC1b and AOC2b only, but request
+      *> 029's AOCBATCH runs AOC3 as one of its own steps and forces
+      *> AOC_BATCH=Y specifically so a nightly run never blocks on an
+      *> operator -- AOC3's unconditional ACCEPT a-dummy defeated that,
+      *> so it now uses the same shared switch as AOC1/AOC1b/AOC2b.
+       COPY RUNMODE.
+       COPY JOBLOGWS.
+       COPY ARCHIVEWS.
 
        procedure division.
+           COPY JOBLOGSTART.
+
+           accept ws-env-path from environment 'AOC3_INPUT'
+           if ws-env-path not = spaces
+              move ws-env-path to input-file-name
+           end-if
+
+           accept k-roof from environment 'AOC3_BITWIDTH'
+           if k-roof = zero
+              move 12 to k-roof
+           end-if
+           if k-roof > k-roof-max
+              display 'AOC3: AOC3_BITWIDTH ' k-roof
+                 ' exceeds the ' k-roof-max ' bit table limit'
+              move k-roof-max to k-roof
+           end-if
+
            open input input-file
            read input-file at end set eof-in to true end-read
       **Sums:
            perform until eof-in
+              add 1 to ws-line-num
+              move 'Y' to ws-valid-rec
               perform varying ix from 1 by 1 until ix > k-roof
-                 if input-record(ix:1) = 1
-                    add 1 to gamma(ix)
-                 else
-                    add 1 to epsilon(ix)
+                 if input-record(ix:1) not = 0
+                       and input-record(ix:1) not = 1
+                    move 'N' to ws-valid-rec
+                    exit perform
                  end-if
               end-perform
+              if valid-rec and k-roof < k-roof-max
+                 if input-record(k-roof + 1:k-roof-max - k-roof)
+                       not = spaces
+                    move 'N' to ws-valid-rec
+                 end-if
+              end-if
+              if valid-rec
+                 perform varying ix from 1 by 1 until ix > k-roof
+                    if input-record(ix:1) = 1
+                       add 1 to gamma(ix)
+                    else
+                       add 1 to epsilon(ix)
+                    end-if
+                 end-perform
+              else
+                 add 1 to ws-bad-count
+                 display 'AOC3: line ' ws-line-num ' rejected -- not '
+                    k-roof ' characters of 0/1'
+              end-if
               read input-file at end set eof-in to true end-read
            end-perform
       **Bit rep. according to sums:
+      *> Request 006: tie-break rule. gamma takes the bit with strictly
+      *> more 1-sums than 0-sums at each position; a tie (gamma(ix) =
+      *> epsilon(ix)) falls through to the else branch below the same
+      *> as a 0-majority, so ties are resolved to gamma-bit=0 /
+      *> epsilon-bit=1. AoC's own day-3 input is guaranteed tie-free,
+      *> so this only matters for hand-built test data -- the explicit
+      *> check below reports every tie position hit instead of leaving
+      *> it to silently fall through the IF/ELSE ordering.
            perform varying ix from 1 by 1 until ix > k-roof
+              if gamma(ix) = epsilon(ix)
+                 add 1 to ws-tie-count
+                 display 'AOC3: bit position ' ix ' is a tie ('
+                    gamma(ix) ' each) -- resolving to gamma-bit=0 / '
+                    'epsilon-bit=1'
+              end-if
               if gamma(ix) > epsilon(ix)
                  move 1 to gamma-bin(ix:1)
                  move 0 to epsilon-bin(ix:1)
@@ -79,5 +176,25 @@
            display a-key
            close input-file
 
-           accept a-dummy *> To keep the console open
+           if ws-bad-count > zero
+              display ws-bad-count ' line(s) rejected -- see console '
+                 'log above'
+           end-if
+           if ws-tie-count > zero
+              display ws-tie-count ' bit position(s) tied -- see '
+                 'console log above'
+           end-if
+
+           move a-key to a-key-disp
+           move function trim(a-key-disp) to a-key-trim
+           move a-key-trim to jl-answer
+           if ws-bad-count > zero
+              move 'BADLINES' to jl-status
+           end-if
+
+           COPY ARCHIVECOPY REPLACING PROGID BY 'AOC3'
+                                       SRC-PATH BY input-file-name.
+           COPY JOBLOGEND REPLACING PROGID BY 'AOC3'.
+
+           COPY CONSOLEPAUSE.
            goback.
