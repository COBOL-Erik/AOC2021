@@ -6,76 +6,235 @@
        input-output section.
        file-control.
              select input-file assign to INFIL1.
+      *> Request 028: shared job-run log.
+             COPY JOBLOGSEL.
+      *> Request 033: dated input-file archive.
+             COPY ARCHIVESEL.
+      *> Request 036: NUMVAL/UNSTRING-failure diagnostic report.
+             COPY DIAGSEL.
        data division.
        file section.
        fd input-file.
        01 indata pic X(4000).
 
+       COPY JOBLOGFD.
+       COPY ARCHIVEFD.
+       COPY DIAGFD.
+
        working-storage section.
        77 a-point pic s9(4) comp-4 value 1.
        77 a-count pic s99 comp-4.
        77 occix   pic s9(4) comp-4 value zero.
        77 trys    pic s9(4) comp-4.
        77 median  pic s9(4) comp-4.
-       77 fuel    pic s9(8) comp-4 value zero.
-       77 lowfuel pic s9(8) comp-4 value 99999999.
-       77 acc     pic s9(8) comp-4.
-       77 roof    pic s9(8) comp-4.
-       77 num     pic s9(8) comp-4.
-       77 qn5 pic x(30) value '16,1,2,0,4,2,7,1,2,14'. *> For test only
+       77 rec-count pic s9(4) comp-4 value zero.
+
+      *> Request 038: same OCCURS DEPENDING ON fix as AOC2107A, applied
+      *> here too so both programs track their true crab-roster count
+      *> instead of relying on a HIGH-VALUE sentinel scan over the
+      *> fully-filled 1111-entry table.
+       77 occ-depend pic s9(4) comp-4 value 1111.
+      *> Review fixes: same occix-vs-table-cap guard as AOC2107A --
+      *> this program's own occ table is capped at the same 1111
+      *> entries, but unlike its sibling it had no bounds check, so a
+      *> roster past that cap would silently index past the table
+      *> instead of abending cleanly.
+       77 occ-max    pic s9(4) comp-4 value 1111.
+      *> Request 022: widened from PIC S9(8) -- a larger crab roster or
+      *> position spread could overflow that silently under COMP-4
+      *> truncation. S9(18) comp-4 gives far more headroom, backed by
+      *> explicit ON SIZE ERROR checks below rather than trusting the
+      *> wider field alone never to overflow.
+       77 fuel    pic s9(18) comp-4 value zero.
+       77 lowfuel pic s9(18) comp-4 value 999999999999999999.
+       77 acc     pic s9(18) comp-4.
+       77 roof    pic s9(18) comp-4.
+       77 num     pic s9(18) comp-4.
+      *> Request 040: run-time test-data toggle -- AOC2107B_TESTDATA=Y
+      *> swaps this known worked example in for the real input file
+      *> with no recompile, instead of hand-editing a MOVE in and out
+      *> of comments.
+       77 qn5 pic x(30) value '16,1,2,0,4,2,7,1,2,14'.
+       77 ws-testdata-flag pic X value space.
+          88 testdata-mode value 'Y' 'y'.
        01 t.
-          05 occ occurs 1111 times.
+          05 occ occurs 1 to 1111 times depending on occ-depend.
              10 k1 pic 9999.
+       77 lowfuel-disp pic Z(17)9.
+
+      *> Request 036: malformed crab-position entries are diagnosed and
+      *> dropped from the roster instead of silently becoming zero (the
+      *> silent-zero is what FUNCTION NUMVAL/UNSTRING actually do with
+      *> non-numeric text in this runtime -- no raw abend, just a wrong
+      *> answer with no indication anything was wrong).
+       77 ws-raw-entry pic X(20).
+       77 occix-disp   pic Z(4)9.
+       77 a-badnum-count pic 9(8) value zero.
+       77 ws-backtrack-valid pic X value 'Y'.
+       77 ws-backtrack-len pic s9(4) comp-4.
+       77 ws-peek-len pic s9(4) comp-4.
+       77 ws-comma-count pic 9(4) comp-4.
+
+       COPY JOBLOGWS.
+       COPY ARCHIVEWS.
+       COPY DIAGWS.
+
+      *> Request 033: INFIL1 is a plain ASSIGN-name mapping (no DYNAMIC
+      *> file-name variable to read back), so the actual path it
+      *> resolves to at runtime has to be worked out again here before
+      *> it can be archived.
+       77 archive-infil1-path pic X(60).
 
        procedure division.
+           COPY JOBLOGSTART.
+
            display 'start'
-           open input input-file
-           read input-file
-      *     move qn5 to indata 
-           move HIGH-VALUE to t
+           accept ws-testdata-flag from environment 'AOC2107B_TESTDATA'
+           if testdata-mode
+              display 'AOC2107B: test-data mode -- using the known '
+                 'worked example instead of the real input file'
+              move low-values to indata
+              move qn5 to indata(1:length of qn5)
+           else
+              open input input-file
+              read input-file
+           end-if
+
            perform until a-point > length of indata
               add 1 to occix
-              unstring indata(a-point:) delimited by all ','
-              into k1(occix) count in a-count
-              end-unstring
-              add a-count 1 to a-point
+              if occix > occ-max
+                 display 'AOC2107B: crab roster exceeds the '
+                    occ-max '-entry table limit -- abending'
+                 move 16 to return-code
+                 stop run
+              end-if
+      *> Request 023: shared with AOC2107A and (for the single-field
+      *> parse step) AOC4/AOC2104A via CSVNEXT.cpy/CSVBACKTRACK.cpy.
+      *> Request 036: the truly last field has no comma ahead of it in
+      *> a NUL-padded SRC -- that one field is CSVBACKTRACK's job only
+      *> (see below), so peek for a comma first and validate here only
+      *> when this is a genuine, delimiter-terminated field.
+              move zero to ws-peek-len
+              inspect indata(a-point:) tallying ws-peek-len
+                 for characters before initial low-value
+              move zero to ws-comma-count
+              if ws-peek-len > zero
+                 inspect indata(a-point:ws-peek-len)
+                    tallying ws-comma-count for all ','
+              end-if
+              if ws-comma-count > zero
+                 unstring indata(a-point:) delimited by all ','
+                     into ws-raw-entry
+                 end-unstring
+              end-if
+              COPY CSVNEXT REPLACING SRC BY indata
+                                     PTR BY a-point
+                                     TGT BY k1(occix)
+                                     CNT BY a-count
+                                     ==DLM== BY ==all ','==.
+              if ws-comma-count > zero
+                 if function trim(ws-raw-entry) is not numeric
+                    add 1 to a-badnum-count
+                    move occix to occix-disp
+                    COPY DIAGWRITE REPLACING PROGID BY 'AOC2107B'
+                                             RECNUM BY
+                                                ==function trim(
+                                                occix-disp)==
+                                             RECTEXT BY
+                                                ==function trim(
+                                                ws-raw-entry)==
+                                             REASON BY 'not numeric'.
+                    subtract 1 from occix
+                 end-if
+              end-if
            end-perform
       * I am missing the last number because of spaces. Backtrack it:
-           compute a-point = a-point - 1 - a-count
-           compute k1(occix) = function numval(indata(a-point:))
-
+           COPY CSVBACKTRACK REPLACING SRC BY indata
+                                       PTR BY a-point
+                                       CNT BY a-count
+                                       TGT BY k1(occix)
+                                       LEN BY ws-backtrack-len
+                                       RAWTXT BY ws-raw-entry
+                                       VALID-FLAG BY ws-backtrack-valid.
+           if ws-backtrack-valid = 'N'
+              add 1 to a-badnum-count
+              move occix to occix-disp
+              COPY DIAGWRITE REPLACING PROGID BY 'AOC2107B'
+                                       RECNUM BY
+                                          ==function trim(
+                                          occix-disp)==
+                                       RECTEXT BY
+                                          ==function trim(
+                                          ws-raw-entry)==
+                                       REASON BY 'not numeric'.
+              subtract 1 from occix
+           end-if
+           move occix to rec-count
+           move rec-count to occ-depend
 
            sort occ ascending key k1
-           
+
       * Of course in B, median may NOT be the best bet. We try all
-      * values <= the largest value in the list (= occ(occix))
-           move 1 to trys
-           perform until occ(trys) = occ(occix)
+      * values <= the largest value in the list (= occ(rec-count))
+           perform varying trys from 1 by 1 until trys > rec-count
               compute median = trys
               move zero to fuel
-              move 1 to occix
-              perform until occ(occix) = HIGH-VALUE
+              perform varying occix from 1 by 1 until occix > rec-count
                  compute roof = function abs(function numval(occ(occix))
                                                     - median)
                  perform SUMRANGE
                  compute fuel = fuel + acc
-                 add 1 to occix
+                    on size error
+                       display 'AOC2107B: fuel total overflowed the '
+                          'S9(18) accumulator -- abending'
+                       move 16 to return-code
+                       stop run
+                 end-compute
               end-perform
               if fuel < lowfuel
                  move fuel to lowfuel
               end-if
-              add 1 to trys 
-           end-perform 
+           end-perform
 
            display lowfuel
 
-           close input-file
+           move lowfuel to lowfuel-disp
+           move function trim(lowfuel-disp) to jl-answer
+
+           if a-badnum-count > zero
+              display a-badnum-count
+                 ' crab position(s) not numeric -- see console log'
+              move 'BADDATA' to jl-status
+           end-if
+           COPY DIAGCLOSE.
+
+           if not testdata-mode
+              accept archive-infil1-path from environment 'INFIL1'
+              if archive-infil1-path = spaces
+                 move 'INFIL1' to archive-infil1-path
+              end-if
+              COPY ARCHIVECOPY REPLACING PROGID BY 'AOC2107B'
+                                 SRC-PATH BY archive-infil1-path.
+           end-if
+           COPY JOBLOGEND REPLACING PROGID BY 'AOC2107B'.
+
+           if not testdata-mode
+              close input-file
+           end-if
            goback
            .
 
+      *> Request 021: closed-form triangular number (1+2+...+roof =
+      *> roof*(roof+1)/2) instead of a tight add-one-at-a-time loop --
+      *> this section runs inside two nested PERFORM UNTILs over every
+      *> candidate position and every crab, so the per-call loop was
+      *> the slowest part of all eleven programs on a full-size roster.
        SUMRANGE section.
-           move zero to acc
-           perform varying num from 1 by 1 until num > roof
-              add num to acc
-           end-perform
+           compute acc = roof * (roof + 1) / 2
+              on size error
+                 display 'AOC2107B: triangular-number sum overflowed '
+                    'the S9(18) accumulator -- abending'
+                 move 16 to return-code
+                 stop run
+           end-compute
            .
\ No newline at end of file
