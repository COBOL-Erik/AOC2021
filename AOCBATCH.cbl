@@ -0,0 +1,449 @@
+       identification division.
+       program-id. AOCBATCH.
+       author. COBOL-Erik.
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+      *> Request 028: shared job-run log -- read back (not appended to
+      *> here) as the source of each step's recorded final answer for
+      *> request 034's scoreboard.
+             COPY JOBLOGSEL.
+      *> Request 034: consolidated daily scoreboard report.
+             select scoreboard-file
+               assign to dynamic scoreboard-file-name
+               organization is line sequential.
+       data division.
+       file section.
+      *> Request 028: shared job-run log.
+             COPY JOBLOGFD.
+
+       fd scoreboard-file
+          block 0 records
+          label records omitted
+          data record is scoreboard-record.
+       01 scoreboard-record pic X(132).
+
+       working-storage section.
+      *> Request 029: nightly batch stream running all eleven
+      *> day-programs in a fixed sequence with condition-code gating,
+      *> the COBOL-shop equivalent of a JCL PROC with COND checks on
+      *> each step -- this repo has no mainframe JES/JCL layer (every
+      *> job here is a cobc-compiled Linux executable), so the natural
+      *> fit is a driver program built on AOCMENU's (request 026)
+      *> CALL/CANCEL groundwork rather than inventing a JCL file this
+      *> shop has no way to run.
+       77 ws-step-name pic X(8).
+       77 ws-step-num  pic 9(2) value zero.
+
+       COPY JOBLOGWS.
+
+      *> Request 034: one named field per program instead of an OCCURS
+      *> table -- the program list is fixed and small, same style as
+      *> the rest of this repo's explicitly-named WORKING-STORAGE
+      *> fields. Each defaults to a "never ran" placeholder and is
+      *> overwritten with that program's latest job-log answer= text
+      *> while scanning the log below, so a program skipped by an
+      *> earlier condition-code failure still shows up on the report
+      *> instead of being silently missing.
+       01 scoreboard.
+          05 sb-aoc1     pic X(60) value '(no run recorded in log)'.
+          05 sb-aoc1b    pic X(60) value '(no run recorded in log)'.
+          05 sb-aoc2b    pic X(60) value '(no run recorded in log)'.
+          05 sb-aoc3     pic X(60) value '(no run recorded in log)'.
+          05 sb-aoc3b    pic X(60) value '(no run recorded in log)'.
+          05 sb-aoc4     pic X(60) value '(no run recorded in log)'.
+          05 sb-aoc2104a pic X(60) value '(no run recorded in log)'.
+          05 sb-aoc2106a pic X(60) value '(no run recorded in log)'.
+          05 sb-aoc2106b pic X(60) value '(no run recorded in log)'.
+          05 sb-aoc2107a pic X(60) value '(no run recorded in log)'.
+          05 sb-aoc2107b pic X(60) value '(no run recorded in log)'.
+
+      *> Request 035: persistent results history -- the shared job-log
+      *> (request 028) already *is* that history, one appended record
+      *> per run; what was missing was anything that looked back at it
+      *> for trend-spotting. Rather than keep a second history file,
+      *> the scoreboard scan below now also remembers, per program, the
+      *> answer recorded the run before the latest one, so the report
+      *> can flag a today's-answer-changed-since-last-time case the
+      *> same pass builds the scoreboard.
+       01 scoreboard-prev.
+          05 sb-aoc1-prev     pic X(60) value '(no prior run)'.
+          05 sb-aoc1b-prev    pic X(60) value '(no prior run)'.
+          05 sb-aoc2b-prev    pic X(60) value '(no prior run)'.
+          05 sb-aoc3-prev     pic X(60) value '(no prior run)'.
+          05 sb-aoc3b-prev    pic X(60) value '(no prior run)'.
+          05 sb-aoc4-prev     pic X(60) value '(no prior run)'.
+          05 sb-aoc2104a-prev pic X(60) value '(no prior run)'.
+          05 sb-aoc2106a-prev pic X(60) value '(no prior run)'.
+          05 sb-aoc2106b-prev pic X(60) value '(no prior run)'.
+          05 sb-aoc2107a-prev pic X(60) value '(no prior run)'.
+          05 sb-aoc2107b-prev pic X(60) value '(no prior run)'.
+
+       77 sb-progid-tok pic X(8).
+       77 sb-answer-raw pic X(120).
+       77 sb-discard    pic X(120).
+
+       77 scoreboard-file-name pic X(60).
+       01 ws-sb-today.
+          05 ws-sb-today-yyyymmdd pic 9(8).
+
+      *> Request 035: scratch pair for write-trend-flag-if-changed,
+      *> below -- COBOL sections take no parameters, so the program
+      *> being reported on is loaded into these two fields first.
+       77 ws-trend-current pic X(60).
+       77 ws-trend-prev    pic X(60).
+
+       COPY EOFSW.
+
+       procedure division.
+      *> Resolves job-log-file-name (and, incidentally, stamps a start
+      *> time this program has no use for -- harmless, same COPY every
+      *> other program in the suite opens with).
+           COPY JOBLOGSTART.
+
+      *> Force the request-027 batch/interactive switch on for every
+      *> step so a nightly run never blocks waiting on an operator to
+      *> press ENTER, no matter what AOC_BATCH was set to outside this
+      *> process.
+           display 'AOC_BATCH' upon environment-name
+           display 'Y' upon environment-value
+
+           perform run-step-aoc1
+           perform run-step-aoc1b
+           perform run-step-aoc2b
+           perform run-step-aoc3
+           perform run-step-aoc3b
+           perform run-step-aoc4
+           perform run-step-aoc2104a
+           perform run-step-aoc2106a
+           perform run-step-aoc2106b
+           perform run-step-aoc2107a
+           perform run-step-aoc2107b
+
+           display 'AOCBATCH: all ' ws-step-num
+              ' steps completed successfully'
+
+           perform build-scoreboard
+           perform write-scoreboard-report
+
+           goback.
+
+       run-step-aoc1 section.
+           add 1 to ws-step-num
+           move 'AOC1' to ws-step-name
+           display 'AOCBATCH: step ' ws-step-num ' -- ' ws-step-name
+           call 'AOC1'
+           perform check-step-rc
+           cancel 'AOC1'
+           .
+
+       run-step-aoc1b section.
+           add 1 to ws-step-num
+           move 'AOC1b' to ws-step-name
+           display 'AOCBATCH: step ' ws-step-num ' -- ' ws-step-name
+           call 'AOC1b'
+           perform check-step-rc
+           cancel 'AOC1b'
+           .
+
+       run-step-aoc2b section.
+           add 1 to ws-step-num
+           move 'AOC2b' to ws-step-name
+           display 'AOCBATCH: step ' ws-step-num ' -- ' ws-step-name
+           call 'AOC2b'
+           perform check-step-rc
+           cancel 'AOC2b'
+           .
+
+       run-step-aoc3 section.
+           add 1 to ws-step-num
+           move 'AOC3' to ws-step-name
+           display 'AOCBATCH: step ' ws-step-num ' -- ' ws-step-name
+           call 'AOC3'
+           perform check-step-rc
+           cancel 'AOC3'
+           .
+
+       run-step-aoc3b section.
+           add 1 to ws-step-num
+           move 'AOC3b' to ws-step-name
+           display 'AOCBATCH: step ' ws-step-num ' -- ' ws-step-name
+           call 'AOC3b'
+           perform check-step-rc
+           cancel 'AOC3b'
+           .
+
+       run-step-aoc4 section.
+           add 1 to ws-step-num
+           move 'AOC4' to ws-step-name
+           display 'AOCBATCH: step ' ws-step-num ' -- ' ws-step-name
+           call 'AOC4'
+           perform check-step-rc
+           cancel 'AOC4'
+           .
+
+       run-step-aoc2104a section.
+           add 1 to ws-step-num
+           move 'AOC2104A' to ws-step-name
+           display 'AOCBATCH: step ' ws-step-num ' -- ' ws-step-name
+           call 'AOC2104A'
+           perform check-step-rc
+           cancel 'AOC2104A'
+           .
+
+       run-step-aoc2106a section.
+           add 1 to ws-step-num
+           move 'AOC2106A' to ws-step-name
+           display 'AOCBATCH: step ' ws-step-num ' -- ' ws-step-name
+           call 'AOC2106A'
+           perform check-step-rc
+           cancel 'AOC2106A'
+           .
+
+       run-step-aoc2106b section.
+           add 1 to ws-step-num
+           move 'AOC2106B' to ws-step-name
+           display 'AOCBATCH: step ' ws-step-num ' -- ' ws-step-name
+           call 'AOC2106B'
+           perform check-step-rc
+           cancel 'AOC2106B'
+           .
+
+       run-step-aoc2107a section.
+           add 1 to ws-step-num
+           move 'AOC2107A' to ws-step-name
+           display 'AOCBATCH: step ' ws-step-num ' -- ' ws-step-name
+           call 'AOC2107A'
+           perform check-step-rc
+           cancel 'AOC2107A'
+           .
+
+       run-step-aoc2107b section.
+           add 1 to ws-step-num
+           move 'AOC2107B' to ws-step-name
+           display 'AOCBATCH: step ' ws-step-num ' -- ' ws-step-name
+           call 'AOC2107B'
+           perform check-step-rc
+           cancel 'AOC2107B'
+           .
+
+      *> Request 034: scan the shared job-run log for this program's
+      *> most recent answer per PROGID and record it in the scoreboard
+      *> fields above. The log is append-only across every run/day, so
+      *> a later record for the same PROGID simply overwrites an
+      *> earlier match -- by the time end-of-file is reached each
+      *> scoreboard field holds that program's latest answer.
+       build-scoreboard section.
+           open input job-log-file
+           if jl-file-status = '35'
+              display 'AOCBATCH: no job log found yet -- scoreboard '
+                 'will show "no run recorded" for every program'
+           else
+              move 'on' to file-eof
+              read job-log-file at end set eof-in to true end-read
+              perform until eof-in
+                 perform parse-and-apply-log-record
+                 read job-log-file at end set eof-in to true end-read
+              end-perform
+              close job-log-file
+           end-if
+           .
+
+      *> Pulls the PROGID token (everything up to the literal ' start='
+      *> every JOBLOGEND record contains) and the trailing answer= text
+      *> (everything after the literal 'answer=') out of one job-log
+      *> record and files it under the matching named scoreboard field.
+       parse-and-apply-log-record section.
+           move spaces to sb-progid-tok
+           move spaces to sb-discard
+           move spaces to sb-answer-raw
+           unstring job-log-record delimited by ' start='
+              into sb-progid-tok
+           unstring job-log-record delimited by 'answer='
+              into sb-discard sb-answer-raw
+      *> Request 035: shift the current value down into its -prev
+      *> field before overwriting it, so by end-of-file each -prev
+      *> field holds the run before the latest one.
+           evaluate sb-progid-tok
+              when 'AOC1'
+                 move sb-aoc1 to sb-aoc1-prev
+                 move function trim(sb-answer-raw) to sb-aoc1
+              when 'AOC1b'
+                 move sb-aoc1b to sb-aoc1b-prev
+                 move function trim(sb-answer-raw) to sb-aoc1b
+              when 'AOC2b'
+                 move sb-aoc2b to sb-aoc2b-prev
+                 move function trim(sb-answer-raw) to sb-aoc2b
+              when 'AOC3'
+                 move sb-aoc3 to sb-aoc3-prev
+                 move function trim(sb-answer-raw) to sb-aoc3
+              when 'AOC3b'
+                 move sb-aoc3b to sb-aoc3b-prev
+                 move function trim(sb-answer-raw) to sb-aoc3b
+              when 'AOC4'
+                 move sb-aoc4 to sb-aoc4-prev
+                 move function trim(sb-answer-raw) to sb-aoc4
+              when 'AOC2104A'
+                 move sb-aoc2104a to sb-aoc2104a-prev
+                 move function trim(sb-answer-raw) to sb-aoc2104a
+              when 'AOC2106A'
+                 move sb-aoc2106a to sb-aoc2106a-prev
+                 move function trim(sb-answer-raw) to sb-aoc2106a
+              when 'AOC2106B'
+                 move sb-aoc2106b to sb-aoc2106b-prev
+                 move function trim(sb-answer-raw) to sb-aoc2106b
+              when 'AOC2107A'
+                 move sb-aoc2107a to sb-aoc2107a-prev
+                 move function trim(sb-answer-raw) to sb-aoc2107a
+              when 'AOC2107B'
+                 move sb-aoc2107b to sb-aoc2107b-prev
+                 move function trim(sb-answer-raw) to sb-aoc2107b
+              when other
+                 continue
+           end-evaluate
+           .
+
+      *> Request 034: one consolidated, dated artifact standing in for
+      *> the eleven scattered console captures an operator previously
+      *> had to copy out by hand -- default path follows the same
+      *> hardcoded-default-plus-env-var-override convention as
+      *> JOBLOG_PATH and AOCVALID_REPORT.
+       write-scoreboard-report section.
+           accept ws-sb-today-yyyymmdd from date yyyymmdd
+           accept scoreboard-file-name from environment
+              'AOCSCOREBOARD_PATH'
+           if scoreboard-file-name = spaces
+              string 'C:\WS\AOC2021\AOCSCOREBOARD-' delimited by size
+                     ws-sb-today-yyyymmdd delimited by size
+                     '.txt' delimited by size
+                into scoreboard-file-name
+           end-if
+           open output scoreboard-file
+           move spaces to scoreboard-record
+           string 'AOC scoreboard for ' delimited by size
+                  ws-sb-today-yyyymmdd delimited by size
+             into scoreboard-record
+           write scoreboard-record
+           move spaces to scoreboard-record
+           string 'AOC1     (a-inc)        : ' delimited by size
+                  sb-aoc1 delimited by size
+             into scoreboard-record
+           write scoreboard-record
+           move sb-aoc1 to ws-trend-current
+           move sb-aoc1-prev to ws-trend-prev
+           perform write-trend-flag-if-changed
+           move spaces to scoreboard-record
+           string 'AOC1b    (a-inc)        : ' delimited by size
+                  sb-aoc1b delimited by size
+             into scoreboard-record
+           write scoreboard-record
+           move sb-aoc1b to ws-trend-current
+           move sb-aoc1b-prev to ws-trend-prev
+           perform write-trend-flag-if-changed
+           move spaces to scoreboard-record
+           string 'AOC2b    (a-key)        : ' delimited by size
+                  sb-aoc2b delimited by size
+             into scoreboard-record
+           write scoreboard-record
+           move sb-aoc2b to ws-trend-current
+           move sb-aoc2b-prev to ws-trend-prev
+           perform write-trend-flag-if-changed
+           move spaces to scoreboard-record
+           string 'AOC3     (a-key)        : ' delimited by size
+                  sb-aoc3 delimited by size
+             into scoreboard-record
+           write scoreboard-record
+           move sb-aoc3 to ws-trend-current
+           move sb-aoc3-prev to ws-trend-prev
+           perform write-trend-flag-if-changed
+           move spaces to scoreboard-record
+           string 'AOC3b    (a-key)        : ' delimited by size
+                  sb-aoc3b delimited by size
+             into scoreboard-record
+           write scoreboard-record
+           move sb-aoc3b to ws-trend-current
+           move sb-aoc3b-prev to ws-trend-prev
+           perform write-trend-flag-if-changed
+           move spaces to scoreboard-record
+           string 'AOC4     (ans)          : ' delimited by size
+                  sb-aoc4 delimited by size
+             into scoreboard-record
+           write scoreboard-record
+           move sb-aoc4 to ws-trend-current
+           move sb-aoc4-prev to ws-trend-prev
+           perform write-trend-flag-if-changed
+           move spaces to scoreboard-record
+           string 'AOC2104A (ans)          : ' delimited by size
+                  sb-aoc2104a delimited by size
+             into scoreboard-record
+           write scoreboard-record
+           move sb-aoc2104a to ws-trend-current
+           move sb-aoc2104a-prev to ws-trend-prev
+           perform write-trend-flag-if-changed
+           move spaces to scoreboard-record
+           string 'AOC2106A (fish-count)   : ' delimited by size
+                  sb-aoc2106a delimited by size
+             into scoreboard-record
+           write scoreboard-record
+           move sb-aoc2106a to ws-trend-current
+           move sb-aoc2106a-prev to ws-trend-prev
+           perform write-trend-flag-if-changed
+           move spaces to scoreboard-record
+           string 'AOC2106B (fish-count)   : ' delimited by size
+                  sb-aoc2106b delimited by size
+             into scoreboard-record
+           write scoreboard-record
+           move sb-aoc2106b to ws-trend-current
+           move sb-aoc2106b-prev to ws-trend-prev
+           perform write-trend-flag-if-changed
+           move spaces to scoreboard-record
+           string 'AOC2107A (fuel/lowfuel) : ' delimited by size
+                  sb-aoc2107a delimited by size
+             into scoreboard-record
+           write scoreboard-record
+           move sb-aoc2107a to ws-trend-current
+           move sb-aoc2107a-prev to ws-trend-prev
+           perform write-trend-flag-if-changed
+           move spaces to scoreboard-record
+           string 'AOC2107B (lowfuel)      : ' delimited by size
+                  sb-aoc2107b delimited by size
+             into scoreboard-record
+           write scoreboard-record
+           move sb-aoc2107b to ws-trend-current
+           move sb-aoc2107b-prev to ws-trend-prev
+           perform write-trend-flag-if-changed
+           close scoreboard-file
+           display 'AOCBATCH: scoreboard report written to '
+              function trim(scoreboard-file-name)
+           .
+
+      *> Request 035: "catch a day where a number looks wrong compared
+      *> to its own history" -- a plain note on the report, not an
+      *> abend, since a changed answer is routinely correct (new day's
+      *> puzzle input) and only occasionally a sign something broke.
+       write-trend-flag-if-changed section.
+           if ws-trend-prev not = '(no prior run)'
+              and ws-trend-prev not = ws-trend-current
+              move spaces to scoreboard-record
+              string '         -> changed from previous run: '
+                        delimited by size
+                     function trim(ws-trend-prev) delimited by size
+                into scoreboard-record
+              write scoreboard-record
+           end-if
+           .
+
+      *> Condition-code gate: a non-zero RETURN-CODE from the step just
+      *> CALLed (set by that program's own hard-abend guards, e.g.
+      *> AOC2107A/B's RC 16 paths) stops the whole batch stream here
+      *> instead of running the remaining steps against whatever
+      *> half-finished state the failed step left behind.
+       check-step-rc section.
+           if return-code not = zero
+              display 'AOCBATCH: step ' ws-step-num ' (' ws-step-name
+                 ') failed with return-code ' return-code
+                 ' -- stopping the batch stream'
+              stop run
+           end-if
+           .
