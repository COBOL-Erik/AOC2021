@@ -0,0 +1,32 @@
+      *> Request 036: write one diagnostic line naming the record
+      *> number/entry and the exact content that failed a NUMVAL or
+      *> UNSTRING, instead of letting a malformed value raise a raw
+      *> abend with no indication of which record was responsible. The
+      *> dated report is opened lazily on the first rejected record, so
+      *> a clean run never creates one at all.
+      *>
+      *> COPY DIAGWRITE REPLACING PROGID BY 'AOC1'
+      *>                          RECNUM BY ws-rec-count
+      *>                          RECTEXT BY ==function trim(cur-num)==
+      *>                          REASON BY 'not numeric'.
+           if not diag-is-open
+              accept diag-today from date yyyymmdd
+              move spaces to diag-file-name
+              string 'C:\WS\AOC2021\DIAG-' delimited by size
+                     PROGID delimited by size
+                     '-' delimited by size
+                     diag-today delimited by size
+                     '.txt' delimited by size
+                into diag-file-name
+              open output diag-file
+              set diag-is-open to true
+           end-if
+           move spaces to diag-record
+           string 'record ' delimited by size
+                  RECNUM delimited by size
+                  ': [' delimited by size
+                  RECTEXT delimited by size
+                  '] -- ' delimited by size
+                  REASON delimited by size
+             into diag-record
+           write diag-record
