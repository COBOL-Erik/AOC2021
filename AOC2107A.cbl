@@ -6,11 +6,21 @@
        input-output section.
        file-control.
              select input-file assign to INFIL1.
+      *> Request 028: shared job-run log.
+             COPY JOBLOGSEL.
+      *> Request 033: dated input-file archive.
+             COPY ARCHIVESEL.
+      *> Request 036: NUMVAL/UNSTRING-failure diagnostic report.
+             COPY DIAGSEL.
        data division.
        file section.
        fd input-file.
        01 indata pic X(4000).
 
+       COPY JOBLOGFD.
+       COPY ARCHIVEFD.
+       COPY DIAGFD.
+
        working-storage section.
        77 a-point pic s9(4) comp-4 value 1.
        77 a-count pic s99 comp-4.
@@ -19,42 +29,279 @@
        77 middle  pic s9(4) comp-4.
        77 median  pic s9(4) comp-4.
        77 fuel    pic s9(8) comp-4 value zero.
-       77 qn5 pic x(30) value '16,1,2,0,4,2,7,1,2,14'. *> For test only
+
+      *> Request 039: an even-count roster has two candidate middle
+      *> elements after sorting -- integer truncation of rec-count / 2
+      *> always picks the lower one, but the fuel-optimal point for the
+      *> constant-rate cost model isn't always uniquely that one on a
+      *> tie. median2/fuel2 hold the upper-middle candidate's result so
+      *> it can be compared against the lower-middle one and the
+      *> cheaper of the two kept.
+       77 median2 pic s9(4) comp-4.
+       77 fuel2   pic s9(8) comp-4 value zero.
+       77 ws-even-tie-used pic X value 'N'.
+          88 even-tie-used value 'Y'.
+      *> Request 040: run-time test-data toggle -- AOC2107A_TESTDATA=Y
+      *> swaps this known worked example in for the real input file
+      *> with no recompile, instead of hand-editing a MOVE in and out
+      *> of comments.
+       77 qn5 pic x(30) value '16,1,2,0,4,2,7,1,2,14'.
+       77 ws-testdata-flag pic X value space.
+          88 testdata-mode value 'Y' 'y'.
+      *> Request 019: explicit guard against the occ table's OCCURS
+      *> limit instead of letting a larger-than-1111 crab roster run
+      *> occix past the table with no diagnostic.
+       77 occ-max pic s9(4) comp-4 value 1111.
+       77 rec-count pic s9(4) comp-4 value zero.
+
+      *> Request 038: OCCURS DEPENDING ON occ-depend replaces the old
+      *> HIGH-VALUE-filled-table-plus-sentinel-scan approach -- SORT and
+      *> every loop below now cover exactly the real entry count, not
+      *> all 1111 slots regardless of how many are actually in use.
+      *> Held at occ-max while the UNSTRING loop is still populating the
+      *> table (so every write up to the OCCURS bound stays valid, even
+      *> though the true count isn't known yet), then dropped to the
+      *> real rec-count right before SORT needs it.
+       77 occ-depend pic s9(4) comp-4 value 1111.
+
+      *> Request 020: AOC2107B's exhaustive-search / triangular-fuel
+      *> approach, folded in so both fuel-cost rules are reported
+      *> together (same inline-duplication precedent as request 018's
+      *> AOC2106B cross-check).
+      *> Request 022: widened from PIC S9(8), same overflow concern and
+      *> fix as AOC2107B's identical fields.
+       77 lowfuel pic s9(18) comp-4 value 999999999999999999.
+       77 tri-fuel pic s9(18) comp-4 value zero.
+       77 acc     pic s9(18) comp-4.
+       77 roof    pic s9(18) comp-4.
+       77 num     pic s9(18) comp-4.
        01 t.
-          05 occ occurs 1111 times.
+          05 occ occurs 1 to 1111 times depending on occ-depend.
              10 k1 pic 9999.
+       77 fuel-disp    pic Z(7)9.
+       77 lowfuel-disp pic Z(17)9.
+
+      *> Request 036: malformed crab-position entries are diagnosed and
+      *> dropped from the roster instead of silently becoming zero (the
+      *> silent-zero is what FUNCTION NUMVAL/UNSTRING actually do with
+      *> non-numeric text in this runtime -- no raw abend, just a wrong
+      *> answer with no indication anything was wrong).
+       77 ws-raw-entry pic X(20).
+       77 occix-disp   pic Z(4)9.
+       77 a-badnum-count pic 9(8) value zero.
+       77 ws-backtrack-valid pic X value 'Y'.
+       77 ws-backtrack-len pic s9(4) comp-4.
+       77 ws-peek-len pic s9(4) comp-4.
+       77 ws-comma-count pic 9(4) comp-4.
+
+       COPY JOBLOGWS.
+       COPY ARCHIVEWS.
+       COPY DIAGWS.
+
+      *> Request 033: INFIL1 is a plain ASSIGN-name mapping (no DYNAMIC
+      *> file-name variable to read back), so the actual path it
+      *> resolves to at runtime has to be worked out again here before
+      *> it can be archived.
+       77 archive-infil1-path pic X(60).
+
        procedure division.
+           COPY JOBLOGSTART.
+
            display 'start'
-           open input input-file
-           read input-file
+           accept ws-testdata-flag from environment 'AOC2107A_TESTDATA'
+           if testdata-mode
+              display 'AOC2107A: test-data mode -- using the known '
+                 'worked example instead of the real input file'
+              move low-values to indata
+              move qn5 to indata(1:length of qn5)
+           else
+              open input input-file
+              read input-file
+           end-if
 
-           move HIGH-VALUE to t
            perform until a-point > length of indata
               add 1 to occix
-              unstring indata(a-point:) delimited by all ','
-              into k1(occix) count in a-count
-              end-unstring
-              add a-count 1 to a-point
+              if occix > occ-max
+                 display 'AOC2107A: crab roster exceeds the '
+                    occ-max '-entry table limit -- abending'
+                 move 16 to return-code
+                 stop run
+              end-if
+      *> Request 023: shared with AOC2107B and (for the single-field
+      *> parse step) AOC4/AOC2104A via CSVNEXT.cpy/CSVBACKTRACK.cpy.
+      *> Request 036: the truly last field has no comma ahead of it in
+      *> a NUL-padded SRC -- that one field is CSVBACKTRACK's job only
+      *> (see below), so peek for a comma first and validate here only
+      *> when this is a genuine, delimiter-terminated field.
+              move zero to ws-peek-len
+              inspect indata(a-point:) tallying ws-peek-len
+                 for characters before initial low-value
+              move zero to ws-comma-count
+              if ws-peek-len > zero
+                 inspect indata(a-point:ws-peek-len)
+                    tallying ws-comma-count for all ','
+              end-if
+              if ws-comma-count > zero
+                 unstring indata(a-point:) delimited by all ','
+                     into ws-raw-entry
+                 end-unstring
+              end-if
+              COPY CSVNEXT REPLACING SRC BY indata
+                                     PTR BY a-point
+                                     TGT BY k1(occix)
+                                     CNT BY a-count
+                                     ==DLM== BY ==all ','==.
+              if ws-comma-count > zero
+                 if function trim(ws-raw-entry) is not numeric
+                    add 1 to a-badnum-count
+                    move occix to occix-disp
+                    COPY DIAGWRITE REPLACING PROGID BY 'AOC2107A'
+                                             RECNUM BY
+                                                ==function trim(
+                                                occix-disp)==
+                                             RECTEXT BY
+                                                ==function trim(
+                                                ws-raw-entry)==
+                                             REASON BY 'not numeric'.
+                    subtract 1 from occix
+                 end-if
+              end-if
            end-perform
-      * I am missing the last number because of spaces. Backtrack it:     
-           compute a-point = a-point - 1 - a-count
-           compute k1(occix) = function numval(indata(a-point:))
-      * The median ought to be the best bet:     
-           compute middle = occix / 2
+      * I am missing the last number because of spaces. Backtrack it:
+           COPY CSVBACKTRACK REPLACING SRC BY indata
+                                       PTR BY a-point
+                                       CNT BY a-count
+                                       TGT BY k1(occix)
+                                       LEN BY ws-backtrack-len
+                                       RAWTXT BY ws-raw-entry
+                                       VALID-FLAG BY ws-backtrack-valid.
+           if ws-backtrack-valid = 'N'
+              add 1 to a-badnum-count
+              move occix to occix-disp
+              COPY DIAGWRITE REPLACING PROGID BY 'AOC2107A'
+                                       RECNUM BY
+                                          ==function trim(
+                                          occix-disp)==
+                                       RECTEXT BY
+                                          ==function trim(
+                                          ws-raw-entry)==
+                                       REASON BY 'not numeric'.
+              subtract 1 from occix
+           end-if
+           move occix to rec-count
+           move rec-count to occ-depend
+      * The median ought to be the best bet:
+           compute middle = rec-count / 2
            sort occ ascending key k1
            compute median = function numval(occ(middle))
 
-      * Fuel calculation:     
+      * Fuel calculation:
            move zero to fuel
-           move 1 to occix
-           perform until occ(occix) = HIGH-VALUE
+           perform varying occix from 1 by 1 until occix > rec-count
               compute fuel = fuel
                  + function abs(function numval(occ(occix)) - median)
-              add 1 to occix
            end-perform
 
-           display fuel
+      *> Request 039: on an even-count roster, also try the
+      *> upper-middle candidate and keep whichever total is lower.
+           if rec-count > zero and function mod(rec-count, 2) = zero
+              compute median2 = function numval(occ(middle + 1))
+              move zero to fuel2
+              perform varying occix from 1 by 1 until occix > rec-count
+                 compute fuel2 = fuel2
+                    + function abs(function numval(occ(occix))
+                         - median2)
+              end-perform
+              if fuel2 < fuel
+                 move fuel2 to fuel
+                 move median2 to median
+                 set even-tie-used to true
+              end-if
+           end-if
 
-           close input-file
+           perform exhaustive-search
+
+           if even-tie-used
+              display 'AOC2107A: even-length roster -- the '
+                 'upper-middle candidate gave lower fuel than the '
+                 'truncated lower-middle one, so it was used instead'
+           end-if
+           display 'Median-based answer (constant-rate fuel): ' fuel
+           display 'Exhaustive-search answer (triangular fuel): '
+              lowfuel
+           if fuel = lowfuel
+              display 'AOC2107: the two answers agree'
+           else
+              display 'AOC2107: the two answers are expected to '
+                 'differ -- the median minimizes constant-rate fuel '
+                 'but not triangular fuel, which is why AOC2107B '
+                 'exists as the exhaustive-search alternative'
+           end-if
+
+           move fuel to fuel-disp
+           move lowfuel to lowfuel-disp
+           string 'median=' delimited by size
+                  function trim(fuel-disp) delimited by size
+                  ' tri=' delimited by size
+                  function trim(lowfuel-disp) delimited by size
+             into jl-answer
+
+           if a-badnum-count > zero
+              display a-badnum-count
+                 ' crab position(s) not numeric -- see console log'
+              move 'BADDATA' to jl-status
+           end-if
+           COPY DIAGCLOSE.
+
+           if not testdata-mode
+              accept archive-infil1-path from environment 'INFIL1'
+              if archive-infil1-path = spaces
+                 move 'INFIL1' to archive-infil1-path
+              end-if
+              COPY ARCHIVECOPY REPLACING PROGID BY 'AOC2107A'
+                                 SRC-PATH BY archive-infil1-path.
+           end-if
+           COPY JOBLOGEND REPLACING PROGID BY 'AOC2107A'.
+
+           if not testdata-mode
+              close input-file
+           end-if
            goback
            .
+
+      *> Request 020: AOC2107B's exhaustive try-every-position search,
+      *> folded in here so both fuel-cost rules run against the same
+      *> input in one pass.
+       exhaustive-search section.
+           perform varying trys from 1 by 1 until trys > rec-count
+              compute median = trys
+              move zero to tri-fuel
+              perform varying occix from 1 by 1 until occix > rec-count
+                 compute roof = function abs(function numval(occ(occix))
+                                                    - median)
+                 perform SUMRANGE
+                 compute tri-fuel = tri-fuel + acc
+                    on size error
+                       display 'AOC2107A: fuel total overflowed the '
+                          'S9(18) accumulator -- abending'
+                       move 16 to return-code
+                       stop run
+                 end-compute
+              end-perform
+              if tri-fuel < lowfuel
+                 move tri-fuel to lowfuel
+              end-if
+           end-perform
+           .
+
+      *> Request 021: closed-form triangular number, same fix as
+      *> AOC2107B's SUMRANGE.
+       SUMRANGE section.
+           compute acc = roof * (roof + 1) / 2
+              on size error
+                 display 'AOC2107A: triangular-number sum overflowed '
+                    'the S9(18) accumulator -- abending'
+                 move 16 to return-code
+                 stop run
+           end-compute
+           .
