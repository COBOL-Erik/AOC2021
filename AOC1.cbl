@@ -2,50 +2,228 @@
        program-id. AOC1.
        author. COBOL-Erik.
        environment division.
+       configuration section.
        input-output section.
        file-control.
+      *> Request 025: input path is a run parameter (AOC1_INPUT env
+      *> var) instead of a hardcoded literal, same dynamic-ASSIGN style
+      *> as report-file below.
              select input-file
-               assign to 'C:\WS\AOC2021\AOC1.txt'
+               assign to dynamic input-file-name
                organization is line sequential.
-       configuration section.
+             select report-file
+               assign to dynamic report-file-name
+               organization is line sequential.
+      *> Request 028: shared job-run log.
+             COPY JOBLOGSEL.
+      *> Request 033: dated input-file archive.
+             COPY ARCHIVESEL.
+      *> Request 036: NUMVAL-failure diagnostic report.
+             COPY DIAGSEL.
        data division.
        file section.
        fd input-file
           block 0 records
           label records omitted
           data record is input-record.
+      *> Request 031: widened from X(4), generously beyond what
+      *> a-work-num below can actually hold, so an oversized reading's
+      *> full text reaches NUMVAL/COMPUTE (and trips the ON SIZE ERROR
+      *> check below) instead of being silently truncated right here
+      *> at the record level before the check ever sees it.
        01 input-record.
-          05 cur-num pic X(4).
+          05 cur-num pic X(18).
+
+       fd report-file
+          block 0 records
+          label records omitted
+          data record is report-record.
+       01 report-record pic X(80).
+
+       COPY JOBLOGFD.
+       COPY ARCHIVEFD.
+       COPY DIAGFD.
 
        working-storage section.
        77 a-dummy    pic X.
-       77 a-work-num pic S9(4) comp-4.
-       77 a-prev-num pic S9(4) comp-4 value zero.
+      *> Request 031: widened to S9(9) to match ws-buf-val below (the
+      *> field it's always compared against), with an explicit
+      *> ON SIZE ERROR check so a reading too large even for that
+      *> catches itself instead of silently wrapping.
+       77 a-work-num pic S9(9) comp-4.
        77 a-inc      pic S9(4) comp-4 value zero.
+       77 a-oversize-count pic 9(8) value zero.
+      *> Request 036: non-numeric readings are rejected before NUMVAL
+      *> ever sees them, same spirit as the oversize-reading guard above.
+       77 a-badnum-count   pic 9(8) value zero.
+
+      *> Window size is a run parameter (request 001) instead of a
+      *> fixed single-reading comparison. With window 1 this behaves
+      *> exactly like the original AOC1; window 3 replaces AOC1b.
+      *> Because overlapping window sums telescope, comparing the sum
+      *> of window [p-n+1..p] to window [p-n..p-1] reduces to just
+      *> comparing reading(p) to reading(p-n) -- so one small circular
+      *> buffer of the last n readings is all a window of any size n
+      *> needs.
+       77 ws-window-size pic 9(4) value zero.
+       77 ws-window-max  pic 9(4) value 1000.
+       77 ws-rec-count   pic 9(8) value zero.
+      *> Review fixes: count of readings actually STORED in ws-buf-val
+      *> -- ws-rec-count counts every line read (including ones skipped
+      *> below as non-numeric or oversize), so using it for the slot/
+      *> modulus math let a skipped line desync the circular buffer
+      *> from the window it's supposed to represent. ws-win-count only
+      *> advances on an accepted reading, matching what's really in the
+      *> buffer.
+       77 ws-win-count   pic 9(8) value zero.
+       77 ws-buf-slot    pic 9(4).
+       01 ws-window-buffer.
+          05 ws-buf-val occurs 1000 times pic S9(9) comp-4.
+
+      *> Request 025: hardcoded-path default, overridable via env var.
+       77 input-file-name pic X(60) value 'C:\WS\AOC2021\AOC1.txt'.
+       77 ws-env-path      pic X(60).
+
+       77 report-file-name pic X(60).
+       77 a-inc-disp pic Z(8)9.
+       77 a-inc-trimmed pic X(9).
 
-       01 file-eof   pic X(4)         value 'on'.
-          88 eof-in value 'EOFi'.
+      *> Request 043: visibility into how much data backs a-inc -- a
+      *> bare increase count in isolation gives no way to sanity-check
+      *> whether it looks right for the volume of input actually read.
+       77 ws-rec-count-disp pic Z(7)9.
+       77 ws-inc-pct pic S9(3)V99 comp-3 value zero.
+       77 ws-inc-pct-disp pic -(3)9.99.
+       01 ws-today.
+          05 ws-today-yyyymmdd pic 9(8).
+
+       COPY EOFSW.
+
+      *> Request 027: batch/interactive switch for the console pause
+      *> below.
+       COPY RUNMODE.
+
+       COPY JOBLOGWS.
+       COPY ARCHIVEWS.
+       COPY DIAGWS.
 
        procedure division.
+           COPY JOBLOGSTART.
+
+           accept ws-env-path from environment 'AOC1_INPUT'
+           if ws-env-path not = spaces
+              move ws-env-path to input-file-name
+           end-if
+
+           accept ws-today-yyyymmdd from date yyyymmdd
+           string 'C:\WS\AOC2021\AOC1-REPORT-' delimited by size
+                  ws-today-yyyymmdd delimited by size
+                  '.txt' delimited by size
+             into report-file-name
+
+           accept ws-window-size from environment 'AOC1_WINDOW'
+           if ws-window-size = zero
+              move 1 to ws-window-size
+           end-if
+           if ws-window-size > ws-window-max
+              display 'AOC1: AOC1_WINDOW ' ws-window-size
+                 ' exceeds the ' ws-window-max ' reading buffer limit'
+              move ws-window-max to ws-window-size
+           end-if
+
            open input input-file
-           read input-file
-             at end
-                set eof-in to true
-             not at end
-                compute a-prev-num = function numval(cur-num)
-                read input-file at end set eof-in to true end-read
-           end-read
+           open output report-file
+           read input-file at end set eof-in to true end-read
            perform until eof-in
-              compute a-work-num = function numval(cur-num)
-              if a-work-num > a-prev-num
-                 add 1 to a-inc
+              add 1 to ws-rec-count
+      *> Request 036: a malformed reading (anything NUMVAL can't parse)
+      *> is diagnosed and skipped here instead of being handed to
+      *> NUMVAL/COMPUTE at all -- avoids a raw abend with no indication
+      *> of which line in AOC1.txt was responsible.
+              if function trim(cur-num) is not numeric
+                 add 1 to a-badnum-count
+                 COPY DIAGWRITE REPLACING PROGID BY 'AOC1'
+                                          RECNUM BY ws-rec-count
+                                          RECTEXT BY
+                                             ==function trim(cur-num)==
+                                          REASON BY 'not numeric'.
+              else
+                 compute a-work-num = function numval(cur-num)
+                    on size error
+                       display 'AOC1: line ' ws-rec-count ' value ['
+                          function trim(cur-num)
+                          '] is too large to fit -- skipping'
+                       add 1 to a-oversize-count
+                       end-add
+                    not on size error
+                       add 1 to ws-win-count
+                       compute ws-buf-slot =
+                          function mod(ws-win-count - 1, ws-window-size)
+                             + 1
+                       if ws-win-count > ws-window-size
+                          if a-work-num > ws-buf-val(ws-buf-slot)
+                             add 1 to a-inc
+                          end-if
+                       end-if
+                       move a-work-num to ws-buf-val(ws-buf-slot)
+                 end-compute
               end-if
-              move a-work-num to a-prev-num
-      *       display cur-num ' ' a-inc
               read input-file at end set eof-in to true end-read
            end-perform
            display a-inc
+           move a-inc to a-inc-disp
+           move ws-rec-count to ws-rec-count-disp
+           if ws-rec-count > zero
+              compute ws-inc-pct rounded =
+                 a-inc / ws-rec-count * 100
+           end-if
+           move ws-inc-pct to ws-inc-pct-disp
+           display 'Total readings: ' function trim(ws-rec-count-disp)
+              ', increases: ' a-inc-disp ' (' ws-inc-pct-disp
+              '% of readings)'
+           move function trim(a-inc-disp) to a-inc-trimmed
+           move spaces to report-record
+           string 'Sonar sweep increase count (window='
+                  delimited by size
+                  ws-window-size delimited by size
+                  '): ' delimited by size
+                  a-inc-trimmed delimited by size
+             into report-record
+           write report-record
+           move spaces to report-record
+           string 'Total readings: ' delimited by size
+                  function trim(ws-rec-count-disp) delimited by size
+                  ', increases: ' delimited by size
+                  function trim(a-inc-disp) delimited by size
+                  ' (' delimited by size
+                  function trim(ws-inc-pct-disp) delimited by size
+                  '% of readings)' delimited by size
+             into report-record
+           write report-record
            close input-file
+           close report-file
+
+           if a-oversize-count > zero
+              display a-oversize-count
+                 ' reading(s) too large to fit -- see console log above'
+           end-if
+           if a-badnum-count > zero
+              display a-badnum-count
+                 ' reading(s) not numeric -- see console log above'
+           end-if
+           COPY DIAGCLOSE.
+
+           move a-inc-trimmed to jl-answer
+           if a-oversize-count > zero
+              move 'OVERSIZE' to jl-status
+           end-if
+           if a-badnum-count > zero
+              move 'BADDATA' to jl-status
+           end-if
+
+           COPY ARCHIVECOPY REPLACING PROGID BY 'AOC1'
+                                       SRC-PATH BY input-file-name.
+           COPY JOBLOGEND REPLACING PROGID BY 'AOC1'.
 
-           accept a-dummy *> To keep the console open
+           COPY CONSOLEPAUSE.
            goback.
