@@ -0,0 +1,38 @@
+      *> Request 033: archive this run's input file to a dated,
+      *> never-overwritten location (request 028's JOBLOGEND-style
+      *> date+time stamp, so re-running the same program twice in one
+      *> day keeps both archived copies) -- a durable audit trail of
+      *> exactly what data produced this run's answer.
+      *>
+      *> COPY ARCHIVECOPY REPLACING PROGID BY 'AOC1' SRC-PATH BY
+      *>    input-file-name.
+           move SRC-PATH to archive-src-name
+           accept archive-today from date yyyymmdd
+           accept archive-time from time
+           move spaces to archive-dst-name
+           string 'C:\WS\AOC2021\ARCHIVE\' delimited by size
+                  PROGID delimited by size
+                  '-' delimited by size
+                  archive-today delimited by size
+                  '-' delimited by size
+                  archive-time delimited by size
+                  '.txt' delimited by size
+             into archive-dst-name
+           open input archive-src-file
+           if archive-src-status = '35'
+              display PROGID ': input file not found -- skipping '
+                 'archive'
+           else
+              open output archive-dst-file
+              move 'on' to archive-eof
+              read archive-src-file at end set archive-at-eof to true
+                 end-read
+              perform until archive-at-eof
+                 write archive-dst-record from archive-src-record
+                 read archive-src-file at end set archive-at-eof
+                    to true
+                 end-read
+              end-perform
+              close archive-src-file
+              close archive-dst-file
+           end-if
