@@ -0,0 +1,11 @@
+      *> Shared job-run log -- FILE-CONTROL entry (request 028).
+      *> COPY JOBLOGSEL. in FILE-CONTROL; COPY JOBLOGFD. in the FILE
+      *> SECTION; COPY JOBLOGWS. in WORKING-STORAGE; COPY JOBLOGSTART.
+      *> as the first lines of PROCEDURE DIVISION; COPY JOBLOGEND
+      *> REPLACING PROGID BY '<this program's own PROGRAM-ID literal>'
+      *> just before the console pause, after moving the run's final
+      *> answer (as display text) into jl-answer.
+             select job-log-file
+               assign to dynamic job-log-file-name
+               organization is line sequential
+               file status is jl-file-status.
