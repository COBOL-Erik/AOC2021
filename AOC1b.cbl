@@ -2,125 +2,194 @@
        program-id. AOC1b.
        author. COBOL-Erik.
        environment division.
+       configuration section.
        input-output section.
        file-control.
-             select input-file-1
-               assign to 'C:\WS\AOC2021\AOC1.txt'
-               organization is line sequential.
-             select input-file-2
-               assign to 'C:\WS\AOC2021\AOC1.txt'
-               organization is line sequential.
-             select input-file-3
-               assign to 'C:\WS\AOC2021\AOC1.txt'
+      *> Request 025: input path is a run parameter (AOC1_INPUT env
+      *> var, same name as AOC1's) instead of a hardcoded literal.
+             select input-file
+               assign to dynamic input-file-name
                organization is line sequential.
-       configuration section.
+             select checkpoint-file
+               assign to dynamic checkpoint-file-name
+               organization is line sequential
+               file status is ws-ckpt-status.
+      *> Request 028: shared job-run log.
+             COPY JOBLOGSEL.
+      *> Request 033: dated input-file archive.
+             COPY ARCHIVESEL.
        data division.
        file section.
-       fd input-file-1
+       fd input-file
           block 0 records
           label records omitted
-          data record is input-record-1.
-       01 input-record-1.
-          05 cur-num-1 pic X(4).
-       fd input-file-2
-          block 0 records
-          label records omitted
-          data record is input-record-2.
-       01 input-record-2.
-          05 cur-num-2 pic X(4).
-       fd input-file-3
+          data record is input-record.
+       01 input-record.
+          05 cur-num pic X(4).
+
+      *> Checkpoint record (request 002): last record number fully
+      *> processed, the running increase count, and the last three
+      *> readings needed to reseed the sliding-window buffer. Written
+      *> after every record so a bounce mid-run resumes instead of
+      *> restarting from record 1; reset to all-zero once the whole
+      *> file has been processed cleanly.
+       fd checkpoint-file
           block 0 records
           label records omitted
-          data record is input-record-3.
-       01 input-record-3.
-          05 cur-num-3 pic X(4).
+          data record is checkpoint-record.
+       01 checkpoint-record.
+          05 ckpt-rec-count  pic 9(8).
+          05 ckpt-sep-1      pic X value ','.
+          05 ckpt-a-inc      pic S9(8) sign leading separate.
+          05 ckpt-sep-2      pic X value ','.
+          05 ckpt-buf-val occurs 3 times pic S9(9) sign leading
+             separate.
+          05 ckpt-spare      pic X(40).
+
+       COPY JOBLOGFD.
+       COPY ARCHIVEFD.
 
        working-storage section.
        77 a-dummy    pic X.
        77 a-work-num pic S9(4) comp-4.
-       77 a-prev-num pic S9(4) comp-4 value zero.
-       77 a-inc      pic S9(4) comp-4 value -1. *> To offset first comp.
-
-       01 work-slide-sums.
-          05 ssum1   pic S9(4) comp-4 value zero.
-          05 ssum2   pic S9(4) comp-4 value zero.
-          05 ssum3   pic S9(4) comp-4 value zero.
-       01 done-slide-sums.
-          05 dsum1   pic S9(4) comp-4 value zero.
-          05 dsum2   pic S9(4) comp-4 value zero.
-          05 dsum3   pic S9(4) comp-4 value zero.
-
-       01 indexes.
-          05 ix1     pic S9(2) comp-4 value zero.
-          05 ix2     pic S9(2) comp-4 value zero.
-          05 ix3     pic S9(2) comp-4 value zero.
-
-       01 file-eof   pic X(4)         value 'on'.
-          88 eof-in value 'EOFi'.
+       77 a-inc      pic S9(4) comp-4 value zero.
+       77 a-inc-disp pic Z(8)9.
+
+       77 ws-window-size pic 9(4) value 3.
+       77 ws-rec-count   pic 9(8) value zero.
+       77 ws-skip-done   pic 9(8) value zero.
+      *> Request 037: the original AOC1b pre-biased a-inc to -1 to
+      *> silently cancel out a first comparison that had nothing valid
+      *> to compare against yet. Request 002's windowed rewrite already
+      *> replaced that fudge factor with a plain `ws-rec-count >
+      *> ws-window-size` guard (no hidden offset anywhere), so what's
+      *> left to do here is report it openly instead of leaving a
+      *> future reviewer to work out from a-inc alone how many
+      *> comparisons actually ran.
+       77 ws-compare-count pic 9(8) value zero.
+       77 ws-buf-slot    pic 9(4).
+       01 ws-window-buffer.
+          05 ws-buf-val occurs 3 times pic S9(9) comp-4 value zero.
+
+      *> Request 025: hardcoded-path default, overridable via env var.
+       77 input-file-name pic X(60) value 'C:\WS\AOC2021\AOC1.txt'.
+       77 ws-env-path      pic X(60).
+
+       77 checkpoint-file-name pic X(60)
+          value 'C:\WS\AOC2021\AOC1b.ckpt'.
+       77 ws-ckpt-ix pic 9(4).
+       77 ws-ckpt-status pic XX.
+       77 ws-had-checkpoint pic X value 'N'.
+          88 had-checkpoint value 'Y'.
+
+       COPY EOFSW.
+
+      *> Request 027: batch/interactive switch for the console pause
+      *> below.
+       COPY RUNMODE.
+
+       COPY JOBLOGWS.
+       COPY ARCHIVEWS.
 
        procedure division.
-           open input input-file-1 input-file-2 input-file-3
-           read input-file-1 at end set eof-in to true end-read
-           read input-file-2 at end set eof-in to true end-read
-           read input-file-2 at end set eof-in to true end-read
-           read input-file-3 at end set eof-in to true end-read
-           read input-file-3 at end set eof-in to true end-read
-           read input-file-3 at end set eof-in to true end-read
+           COPY JOBLOGSTART.
+
+           accept ws-env-path from environment 'AOC1_INPUT'
+           if ws-env-path not = spaces
+              move ws-env-path to input-file-name
+           end-if
+
+           perform load-checkpoint
+
+           open input input-file
+           read input-file at end set eof-in to true end-read
+
+      *> Fast-forward past records already folded into the restored
+      *> a-inc/buffer -- their contribution is already accounted for.
+           perform until eof-in or ws-skip-done >= ws-rec-count
+              add 1 to ws-skip-done
+              read input-file at end set eof-in to true end-read
+           end-perform
+
            perform until eof-in
-              perform advance-1
-              perform advance-2
-              perform advance-3
+              add 1 to ws-rec-count
+              compute a-work-num = function numval(cur-num)
+              compute ws-buf-slot =
+                 function mod(ws-rec-count - 1, ws-window-size) + 1
+              if ws-rec-count > ws-window-size
+                 if a-work-num > ws-buf-val(ws-buf-slot)
+                    add 1 to a-inc
+                 end-if
+              end-if
+              move a-work-num to ws-buf-val(ws-buf-slot)
+              perform save-checkpoint
+              read input-file at end set eof-in to true end-read
            end-perform
            display a-inc
-           close input-file-1
-           close input-file-2
-           close input-file-3
+           if ws-rec-count > ws-window-size
+              compute ws-compare-count = ws-rec-count - ws-window-size
+           end-if
+           display ws-compare-count
+              ' sliding-window comparison(s) evaluated -- the first '
+              ws-window-size ' reading(s) were excluded by design, '
+              'having no earlier window yet to compare against'
+           close input-file
+
+           move a-inc to a-inc-disp
+           move function trim(a-inc-disp) to jl-answer
+
+      *> Clean finish: reset the checkpoint so the next run (next
+      *> day's input) starts fresh instead of skipping records.
+           move zero to ws-rec-count
+           move zero to a-inc
+           move zero to ws-buf-val(1) ws-buf-val(2) ws-buf-val(3)
+           perform save-checkpoint
 
-           accept a-dummy *> To keep the console open
+           COPY ARCHIVECOPY REPLACING PROGID BY 'AOC1b'
+                                       SRC-PATH BY input-file-name.
+           COPY JOBLOGEND REPLACING PROGID BY 'AOC1b'.
+
+           COPY CONSOLEPAUSE.
            goback
            .
 
-       advance-1 section.
-           compute a-work-num = function numval(cur-num-1)
-           add a-work-num to ssum1
-           add 1 to ix1
-           if ix1 = 3
-              move zero to ix1
-              move ssum1 to dsum1
-              if dsum1 > dsum3
-                 add 1 to a-inc
-              end-if
-              move zero to ssum1
+       load-checkpoint section.
+           move 'N' to ws-had-checkpoint
+           open input checkpoint-file
+           if ws-ckpt-status = '00'
+              read checkpoint-file
+                at end
+                   move 'N' to ws-had-checkpoint
+                not at end
+                   set had-checkpoint to true
+              end-read
+              close checkpoint-file
            end-if
-           read input-file-1 at end set eof-in to true end-read
-           .
-
-       advance-2 section.
-           compute a-work-num = function numval(cur-num-2)
-           add a-work-num to ssum2
-           add 1 to ix2
-           if ix2 = 3
-              move zero to ix2
-              move ssum2 to dsum2
-              if dsum2 > dsum1
-                 add 1 to a-inc
-              end-if
-              move zero to ssum2
+           if had-checkpoint
+              move ckpt-rec-count to ws-rec-count
+              move ckpt-a-inc to a-inc
+              perform varying ws-ckpt-ix from 1 by 1 until ws-ckpt-ix
+                 > 3
+                 move ckpt-buf-val(ws-ckpt-ix) to
+                    ws-buf-val(ws-ckpt-ix)
+              end-perform
            end-if
-           read input-file-2 at end set eof-in to true end-read
            .
 
-       advance-3 section.
-           compute a-work-num = function numval(cur-num-3)
-           add a-work-num to ssum3
-           add 1 to ix3
-           if ix3 = 3
-              move zero to ix3
-              move ssum3 to dsum3
-              if dsum3 > dsum2
-                 add 1 to a-inc
-              end-if
-              move zero to ssum3
-           end-if
-           read input-file-3 at end set eof-in to true end-read
+       save-checkpoint section.
+      *> FD record VALUE clauses are compile-time documentation only
+      *> -- the separator and filler bytes must be set here or the
+      *> record area holds uninitialized bytes that a LINE SEQUENTIAL
+      *> WRITE rejects as invalid data.
+           move ws-rec-count to ckpt-rec-count
+           move ',' to ckpt-sep-1
+           move a-inc to ckpt-a-inc
+           move ',' to ckpt-sep-2
+           perform varying ws-ckpt-ix from 1 by 1 until ws-ckpt-ix > 3
+              move ws-buf-val(ws-ckpt-ix) to ckpt-buf-val(ws-ckpt-ix)
+           end-perform
+           move space to ckpt-spare
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file
            .
