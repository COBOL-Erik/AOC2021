@@ -2,46 +2,231 @@
        program-id. AOC2b.
        author. COBOL-Erik.
        environment division.
+       configuration section.
        input-output section.
        file-control.
+      *> Request 025: input/error paths are run parameters (AOC2_INPUT,
+      *> AOC2_ERRORS env vars) instead of hardcoded literals, same
+      *> dynamic-ASSIGN style as trail-file below.
              select input-file
-               assign to 'C:\WS\AOC2021\AOC2.txt'
+               assign to dynamic input-file-name
                organization is line sequential.
-       configuration section.
+             select error-file
+               assign to dynamic error-file-name
+               organization is line sequential.
+             select trail-file
+               assign to dynamic trail-file-name
+               organization is line sequential.
+      *> Request 028: shared job-run log.
+             COPY JOBLOGSEL.
+      *> Request 033: dated input-file archive.
+             COPY ARCHIVESEL.
        data division.
        file section.
        fd input-file.
-       01 input-record pic X(9).
+      *> Request 042: widened from X(9), generously beyond a realistic
+      *> multi-digit movement amount (e.g. "forward 2000"), so the
+      *> whole line reaches the UNSTRING below instead of being
+      *> silently truncated right here at the record level.
+       01 input-record pic X(20).
+
+       fd error-file
+          block 0 records
+          label records omitted
+          data record is error-record.
+       01 error-record pic X(80).
+
+      *> Request 004: position-over-time trail, one line per movement
+      *> command, so the course the sub actually followed can be
+      *> replayed/plotted after the fact.
+       fd trail-file
+          block 0 records
+          label records omitted
+          data record is trail-record.
+       01 trail-record pic X(80).
+
+       COPY JOBLOGFD.
+       COPY ARCHIVEFD.
 
        working-storage section.
        77 a-dummy    pic X.
        77 a-func     pic X(7).
-       77 a-val      pic 9.
+      *> Request 042: widened from a single digit -- the old PIC 9
+      *> silently mis-parsed any move distance of 10 or more. a-val-raw
+      *> holds the UNSTRING result as text first so it can be checked
+      *> IS NUMERIC (and the COMPUTE below guarded with ON SIZE ERROR)
+      *> before it's trusted, same validate-before-NUMVAL precedent as
+      *> request 036's diagnostic checks elsewhere in the suite.
+       77 a-val      pic 9(4) comp-4.
+       77 a-val-raw  pic X(12).
        77 a-horizont pic S9(12) comp-4 value zero.
        77 a-depth    pic S9(12) comp-4 value zero.
        77 a-aim      pic S9(12) comp-4 value zero.
        77 a-key      pic S9(12) comp-4.
+       77 a-key-disp pic -(11)9.
+       77 a-key-trim pic X(12).
+
+      *> Request 003: line number of the current record, so a bad or
+      *> mistyped movement command can be traced back to the input.
+       77 a-line-num pic 9(8) value zero.
+       77 a-line-disp pic Z(7)9.
+       77 a-bad-count pic 9(8) value zero.
+       77 ws-valid-cmd pic X value 'N'.
+          88 valid-cmd value 'Y'.
+
+      *> Request 048: a-aim/a-depth going negative means the sub would
+      *> have broken the surface -- operationally meaningful, flagged
+      *> the same way other notable conditions are counted and logged
+      *> to error-file, but not treated as a rejected command (the move
+      *> itself parsed fine; it's the resulting position that's out of
+      *> bounds).
+       77 ws-neg-count pic 9(8) value zero.
 
-       01 file-eof   pic X(4)         value 'on'.
-          88 eof-in value 'EOFi'.
+      *> Request 025: hardcoded-path defaults, overridable via env var.
+       77 input-file-name pic X(60) value 'C:\WS\AOC2021\AOC2.txt'.
+       77 error-file-name pic X(60)
+          value 'C:\WS\AOC2021\AOC2-ERRORS.txt'.
+       77 ws-env-path      pic X(60).
+
+       77 trail-file-name pic X(60).
+       01 ws-today.
+          05 ws-today-yyyymmdd pic 9(8).
+       77 a-horizont-disp pic -(11)9.
+       77 a-depth-disp    pic -(11)9.
+       77 a-aim-disp      pic -(11)9.
+       77 a-horizont-trim pic X(12).
+       77 a-depth-trim    pic X(12).
+       77 a-aim-trim      pic X(12).
+
+      *> Request 024: shared end-of-file switch for the AOC job suite.
+       COPY EOFSW.
+
+      *> Request 027: batch/interactive switch for the console pause
+      *> below.
+       COPY RUNMODE.
+
+       COPY JOBLOGWS.
+       COPY ARCHIVEWS.
 
        procedure division.
+           COPY JOBLOGSTART.
+
+           accept ws-env-path from environment 'AOC2_INPUT'
+           if ws-env-path not = spaces
+              move ws-env-path to input-file-name
+           end-if
+           accept ws-env-path from environment 'AOC2_ERRORS'
+           if ws-env-path not = spaces
+              move ws-env-path to error-file-name
+           end-if
+
+           accept ws-today-yyyymmdd from date yyyymmdd
+           string 'C:\WS\AOC2021\AOC2b-TRAIL-' delimited by size
+                  ws-today-yyyymmdd delimited by size
+                  '.txt' delimited by size
+             into trail-file-name
+
            open input input-file
+           open output error-file
+           open output trail-file
            read input-file at end set eof-in to true end-read
            perform until eof-in
+              add 1 to a-line-num
+              move a-line-num to a-line-disp
+              move 'Y' to ws-valid-cmd
               unstring input-record
                 delimited by all ' '
-                into a-func a-val
+                into a-func a-val-raw
               end-unstring
-              evaluate a-func
-              when 'forward'
-                 add a-val to a-horizont
-                 compute a-depth = a-depth + a-aim * a-val
-              when 'down'
-                 add a-val to a-aim
-              when 'up'
-                 subtract a-val from a-aim
-              end-evaluate
+              if function trim(a-val-raw) is numeric
+                 compute a-val = function numval(a-val-raw)
+                    on size error
+                       move 'N' to ws-valid-cmd
+                       add 1 to a-bad-count
+                       move spaces to error-record
+                       string 'Line ' delimited by size
+                              function trim(a-line-disp)
+                                 delimited by size
+                              ': movement amount too large ['
+                                 delimited by size
+                              input-record delimited by size
+                              ']' delimited by size
+                         into error-record
+                       write error-record
+                 end-compute
+              else
+                 move 'N' to ws-valid-cmd
+                 add 1 to a-bad-count
+                 move spaces to error-record
+                 string 'Line ' delimited by size
+                        function trim(a-line-disp) delimited by size
+                        ': movement amount is not numeric ['
+                           delimited by size
+                        input-record delimited by size
+                        ']' delimited by size
+                   into error-record
+                 write error-record
+              end-if
+              if valid-cmd
+                 evaluate a-func
+                 when 'forward'
+                    add a-val to a-horizont
+                    compute a-depth = a-depth + a-aim * a-val
+                 when 'down'
+                    add a-val to a-aim
+                 when 'up'
+                    subtract a-val from a-aim
+                 when other
+                    move 'N' to ws-valid-cmd
+                    add 1 to a-bad-count
+                    move spaces to error-record
+                    string 'Line ' delimited by size
+                           function trim(a-line-disp)
+                              delimited by size
+                           ': unrecognized command ['
+                              delimited by size
+                           input-record delimited by size
+                           ']' delimited by size
+                      into error-record
+                    write error-record
+                 end-evaluate
+              end-if
+              if valid-cmd
+                 move a-horizont to a-horizont-disp
+                 move function trim(a-horizont-disp) to a-horizont-trim
+                 move a-depth to a-depth-disp
+                 move function trim(a-depth-disp) to a-depth-trim
+                 move a-aim to a-aim-disp
+                 move function trim(a-aim-disp) to a-aim-trim
+                 if a-aim < 0 or a-depth < 0
+                    add 1 to ws-neg-count
+                    display 'AOC2b: line ' function trim(a-line-disp)
+                       ' -- sub broke the surface (aim=' a-aim-trim
+                       ' depth=' a-depth-trim ')'
+                    move spaces to error-record
+                    string 'Line ' delimited by size
+                           function trim(a-line-disp) delimited by size
+                           ': sub broke the surface (aim='
+                              delimited by size
+                           a-aim-trim delimited by size
+                           ' depth=' delimited by size
+                           a-depth-trim delimited by size
+                           ')' delimited by size
+                      into error-record
+                    write error-record
+                 end-if
+                 move spaces to trail-record
+                 string 'Line ' delimited by size
+                        function trim(a-line-disp) delimited by size
+                        ': horiz=' delimited by size
+                        a-horizont-trim delimited by size
+                        ' depth=' delimited by size
+                        a-depth-trim delimited by size
+                        ' aim=' delimited by size
+                        a-aim-trim delimited by size
+                   into trail-record
+                 write trail-record
+              end-if
               read input-file at end set eof-in to true end-read
            end-perform
            display a-horizont
@@ -49,7 +234,31 @@
            display a-aim
            compute a-key = a-horizont * a-depth
            display a-key
+           if a-bad-count > zero
+              display a-bad-count ' unrecognized command line(s) -- '
+                 'see AOC2-ERRORS.txt'
+           end-if
+           if ws-neg-count > zero
+              display ws-neg-count ' point(s) where the sub broke the '
+                 'surface -- see AOC2-ERRORS.txt'
+           end-if
            close input-file
+           close error-file
+           close trail-file
+
+           move a-key to a-key-disp
+           move function trim(a-key-disp) to a-key-trim
+           if a-bad-count > zero
+              move 'BADCMDS' to jl-status
+           end-if
+           if ws-neg-count > zero
+              move 'NEGDEPTH' to jl-status
+           end-if
+           move a-key-trim to jl-answer
+
+           COPY ARCHIVECOPY REPLACING PROGID BY 'AOC2b'
+                                       SRC-PATH BY input-file-name.
+           COPY JOBLOGEND REPLACING PROGID BY 'AOC2b'.
 
-           accept a-dummy *> To keep the console open
+           COPY CONSOLEPAUSE.
            goback.
