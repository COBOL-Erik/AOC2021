@@ -0,0 +1,12 @@
+      *> Shared job-run log -- WORKING-STORAGE (request 028). See
+      *> JOBLOGSEL.cpy.
+       77 job-log-file-name pic X(60)
+          value 'C:\WS\AOC2021\AOC-JOBLOG.txt'.
+       77 jl-env-path   pic X(60).
+       77 jl-start-date pic 9(8).
+       77 jl-start-time pic 9(8).
+       77 jl-end-date   pic 9(8).
+       77 jl-end-time   pic 9(8).
+       77 jl-status     pic X(8) value 'OK'.
+       77 jl-answer     pic X(40) value spaces.
+       77 jl-file-status pic XX.
