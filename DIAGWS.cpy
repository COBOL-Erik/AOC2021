@@ -0,0 +1,8 @@
+      *> Request 036: NUMVAL/UNSTRING diagnostic report --
+      *> WORKING-STORAGE. See DIAGSEL.cpy for the full COPY sequence.
+       77 diag-file-name pic X(60).
+       77 diag-today     pic 9(8).
+      *> Same on/EOFi-style switch convention as EOFSW.cpy, scoped
+      *> privately to this copybook family.
+       77 diag-open-sw   pic X(4) value 'on'.
+          88 diag-is-open value 'opn1'.
