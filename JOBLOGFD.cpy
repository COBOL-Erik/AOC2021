@@ -0,0 +1,6 @@
+      *> Shared job-run log -- FD (request 028). See JOBLOGSEL.cpy.
+       fd job-log-file
+          block 0 records
+          label records omitted
+          data record is job-log-record.
+       01 job-log-record pic X(132).
