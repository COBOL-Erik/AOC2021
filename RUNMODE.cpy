@@ -0,0 +1,7 @@
+      *> Shared batch/interactive run-mode switch (request 027).
+      *> COPY RUNMODE. then COPY CONSOLEPAUSE. at the point the program
+      *> used to unconditionally ACCEPT a-dummy to hold the console
+      *> open. AOC_BATCH=Y (or y) skips that ACCEPT so a scheduled
+      *> batch stream with no one at the keyboard does not hang.
+       77 ws-batch-flag pic X value space.
+          88 batch-mode value 'Y' 'y'.
