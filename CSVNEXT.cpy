@@ -0,0 +1,14 @@
+      *> Shared CSV/UNSTRING numeric-field parser (request 023).
+      *> Pulls the next delimited field out of SRC starting at PTR,
+      *> leaves its length in CNT, and advances PTR past it (field
+      *> plus delimiter).
+      *>
+      *> COPY CSVNEXT REPLACING SRC BY numbers-drawn
+      *>                        PTR BY a-pointer
+      *>                        TGT BY a-number-drawn
+      *>                        CNT BY a-count
+      *>                        ==DLM== BY ==all ','==.
+           unstring SRC(PTR:) delimited by DLM
+               into TGT count in CNT
+           end-unstring
+           add CNT 1 to PTR
