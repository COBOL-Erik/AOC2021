@@ -0,0 +1,11 @@
+      *> Shared job-run log -- capture the start timestamp (request
+      *> 028). See JOBLOGSEL.cpy. First lines of PROCEDURE DIVISION so
+      *> the logged start time covers the whole run, env-var overrides
+      *> included.
+           accept jl-env-path from environment 'JOBLOG_PATH'
+           if jl-env-path not = spaces
+              move jl-env-path to job-log-file-name
+           end-if
+           accept jl-start-date from date yyyymmdd
+           accept jl-start-time from time
+           move 'OK' to jl-status
