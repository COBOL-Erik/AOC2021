@@ -0,0 +1,29 @@
+      *> Shared job-run log -- append the run record (request 028). See
+      *> JOBLOGSEL.cpy. Move the run's final answer (as display text)
+      *> into jl-answer and move a non-'OK' value into jl-status before
+      *> this COPY if the run did not complete cleanly.
+      *>
+      *> COPY JOBLOGEND REPLACING PROGID BY 'AOC1'.
+           accept jl-end-date from date yyyymmdd
+           accept jl-end-time from time
+           open extend job-log-file
+           if jl-file-status = '35'
+      *> First run -- the append target doesn't exist yet. OPEN OUTPUT
+      *> creates it instead of abending.
+              open output job-log-file
+           end-if
+           move spaces to job-log-record
+           string PROGID delimited by size
+                  ' start=' delimited by size
+                  jl-start-date delimited by size
+                  jl-start-time delimited by size
+                  ' end=' delimited by size
+                  jl-end-date delimited by size
+                  jl-end-time delimited by size
+                  ' status=' delimited by size
+                  jl-status delimited by size
+                  ' answer=' delimited by size
+                  jl-answer delimited by size
+             into job-log-record
+           write job-log-record
+           close job-log-file
