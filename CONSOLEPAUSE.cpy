@@ -0,0 +1,7 @@
+      *> Shared batch/interactive console-pause (request 027).
+      *> Requires COPY RUNMODE. in working-storage. Replaces the old
+      *> unconditional "accept a-dummy *> To keep the console open".
+           accept ws-batch-flag from environment 'AOC_BATCH'
+           if not batch-mode
+              accept a-dummy *> To keep the console open
+           end-if
