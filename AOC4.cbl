@@ -2,15 +2,28 @@
        program-id. AOC4.
        author. COBOL-Erik.
        environment division.
+       configuration section.
        input-output section.
        file-control.
+      *> Request 025: input/bingo paths are run parameters (AOC4_INPUT,
+      *> AOC4_BINGO env vars) instead of hardcoded literals, same
+      *> dynamic-ASSIGN style as winner-report-file below.
              select input-file
-               assign to 'C:\WS\AOC2021\AOC4atry.txt'
+               assign to dynamic input-file-name
                organization is line sequential.
              select bingo-file
-               assign to 'C:\WS\AOC2021\AOC4btry.txt'
+               assign to dynamic bingo-file-name
                organization is line sequential.
-       configuration section.
+      *> Request 014: dated audit report holding the winning board's
+      *> marked/unmarked grid, same dynamic-filename pattern as AOC1's
+      *> report-file and AOC2b's trail-file.
+             select winner-report-file
+               assign to dynamic winner-report-name
+               organization is line sequential.
+      *> Request 028: shared job-run log.
+             COPY JOBLOGSEL.
+      *> Request 033: dated input-file archive.
+             COPY ARCHIVESEL.
        data division.
        file section.
        fd input-file
@@ -23,24 +36,84 @@
           block 0 records
           label records omitted
           data record is bingo-row.
+      *> Request 012: widened from a fixed 5 columns to a 10-column max
+      *> so bingo-file's header record can select any board width up
+      *> to that cap at run time (see a-board-dim below).
        01 bingo-row.
-          05 filler occurs 5 times.
+          05 filler occurs 10 times.
              10 bingo-number-x.
                 15 bingo-number  pic 99.
              10 filler           pic X. *> The space between numbers
 
+       fd winner-report-file
+          block 0 records
+          label records omitted
+          data record is wr-record.
+       01 wr-record pic X(132).
+
+       COPY JOBLOGFD.
+       COPY ARCHIVEFD.
+
        working-storage section.
        77 a-dummy    pic X.
        77 a-number-drawn pic XX.
+       77 a-last-num pic S9(4) comp-4 value zero.
        77 a-count    pic S9(4) comp-4 value zero.
        77 a-pointer  pic S9(4) comp-4 value zero.
        77 a-pointer1 pic S9(4) comp-4 value zero.
        77 a-rem-roof pic S9(4) comp-4 value zero.
 
+      *> Request 009: win detection + scoring.
+       77 a-have-winner pic X value 'N'.
+          88 have-winner value 'Y'.
+       77 a-win-board   pic S9(4) comp-4 value zero.
+       77 a-row-done    pic X value 'N'.
+          88 row-done value 'Y'.
+       77 a-col-done    pic X value 'N'.
+          88 col-done value 'Y'.
+       77 a-sum-unmarked pic S9(8) comp-4 value zero.
+       77 a-score        pic S9(8) comp-4 value zero.
+
+      *> Request 049: summary trailer -- counts replacing the old
+      *> unconditional per-cell DISPLAY the marking loop used to emit
+      *> before request 009 added real win detection.
+       77 ws-draw-count      pic S9(4) comp-4 value zero.
+       77 ws-draw-count-disp pic Z(4)9.
+       77 ws-boards-marked   pic S9(4) comp-4 value zero.
+       77 ws-boards-zero     pic S9(4) comp-4 value zero.
+       01 board-marked-flags.
+          05 board-any-marked occurs 200 times pic X value 'N'.
+             88 board-has-mark value 'Y'.
+
+      *> Request 012: board dimension read from bingo-file's header
+      *> record (a 'SIZE nn' line ahead of the boards) instead of the
+      *> hardcoded 5x5 shape. Files with no header default to 5, the
+      *> prior fixed size, so older extracts keep working unchanged.
+       77 a-board-dim       pic S9(2) comp-4 value 5.
+       77 a-board-dim-max   pic S9(2) comp-4 value 10.
+
+      *> Request 025: hardcoded-path defaults, overridable via env var.
+       77 input-file-name pic X(60)
+          value 'C:\WS\AOC2021\AOC4atry.txt'.
+       77 bingo-file-name pic X(60)
+          value 'C:\WS\AOC2021\AOC4btry.txt'.
+       77 ws-env-path      pic X(60).
+
+      *> Request 014: winning-board grid audit report.
+       77 winner-report-name pic X(60).
+       01 ws-wr-today.
+          05 ws-wr-today-yyyymmdd pic 9(8).
+       77 wr-row            pic S9(4) comp-4 value zero.
+       77 wr-col            pic S9(4) comp-4 value zero.
+       77 wr-cell           pic X(4).
+       77 wr-pos            pic S9(4) comp-4 value zero.
+       77 wr-board-disp     pic Z(7)9.
+       77 wr-ans-disp       pic Z(7)9.
+
        01 bingo-boards.
           05 bingo-board occurs 200 times.
-             10 row occurs 5 times.
-                15 kol occurs 5 times.
+             10 row occurs 10 times.
+                15 kol occurs 10 times.
                    20 cur-num-x.
                       21 cur-num pic 99.
                    20 marker  pic X value space.
@@ -52,28 +125,78 @@
           05 rwx pic S9(4) comp-4.
           05 klx pic S9(4) comp-4.
 
-       01 file-eof   pic X(4)         value 'on'.
-          88 eof-in value 'EOFi'.
+      *> Request 024: shared end-of-file switch for the AOC job suite.
+       COPY EOFSW.
+
+      *> Review fixes: AOCBATCH (request 029) runs AOC4 as one of its
+      *> own steps and forces AOC_BATCH=Y so a nightly run never blocks
+      *> on an operator -- same shared switch as AOC1/AOC1b/AOC2b/AOC3/
+      *> AOC3b.
+       COPY RUNMODE.
+       COPY JOBLOGWS.
+       COPY ARCHIVEWS.
 
        procedure division.
+           COPY JOBLOGSTART.
+
+           accept ws-env-path from environment 'AOC4_INPUT'
+           if ws-env-path not = spaces
+              move ws-env-path to input-file-name
+           end-if
+           accept ws-env-path from environment 'AOC4_BINGO'
+           if ws-env-path not = spaces
+              move ws-env-path to bingo-file-name
+           end-if
+
+           accept ws-wr-today-yyyymmdd from date yyyymmdd
+           string 'C:\WS\AOC2021\AOC4-BOARD-' delimited by size
+                  ws-wr-today-yyyymmdd delimited by size
+                  '.txt' delimited by size
+             into winner-report-name
+
       * Read in bingo boards:
            move 1 to bbx rwx klx
            open input bingo-file
            read bingo-file at end set eof-in to true end-read
+           if not eof-in and bingo-row(1:5) = 'SIZE '
+              move bingo-row(6:2) to a-board-dim
+              if a-board-dim = zero
+                 move 5 to a-board-dim
+              end-if
+              if a-board-dim > a-board-dim-max
+                 display 'AOC4: header board size ' a-board-dim
+                    ' exceeds the ' a-board-dim-max ' column limit'
+                 move a-board-dim-max to a-board-dim
+              end-if
+              read bingo-file at end set eof-in to true end-read
+           end-if
            perform until eof-in
               if bingo-row = space *> Empty row between boards
                  add 1 to bbx
                  move 1 to rwx
+      *> Request 010: guard the 200-board OCCURS cap -- stop reading
+      *> further boards rather than silently indexing past the table.
+                 if bbx > 200
+                    display 'AOC4: input exceeds 200 board table '
+                       'limit -- ignoring remaining boards'
+                    set eof-in to true
+                 end-if
                  read bingo-file at end set eof-in to true end-read
                  exit perform cycle
               end-if
-              perform varying inx from 1 by 1 until inx > 5
-                 move bingo-number(inx) to cur-num(inx,rwx,bbx)
+      *> Subscript order follows the table's nesting (board, row, kol)
+      *> -- a pre-existing board/kol swap here would silently index
+      *> past the 5-slot kol table on any run with more than 5 boards.
+              perform varying inx from 1 by 1 until inx > a-board-dim
+                 move bingo-number(inx) to cur-num(bbx,rwx,inx)
               end-perform
               add 1 to rwx
               read bingo-file at end set eof-in to true end-read
            end-perform
            move bbx to a-rem-roof
+           if a-rem-roof > 200
+              move 200 to a-rem-roof
+           end-if
            close bingo-file
 
       * Read in numbers drawn:
@@ -81,34 +204,163 @@
            read input-file
            close input-file
 
-      * Mark them:
+      * Mark them, checking for a winning board after every draw:
            move zero to a-count
            move 1 to a-pointer
-           unstring numbers-drawn(a-pointer:) delimited by all ','
-               into a-number-drawn count in a-count
-           end-unstring
-           add a-count 1 to a-pointer
+      *> Request 023: shared with AOC2104A/AOC2107A/AOC2107B's identical
+      *> UNSTRING-and-advance idiom via CSVNEXT.cpy.
+           COPY CSVNEXT REPLACING SRC BY numbers-drawn
+                                  PTR BY a-pointer
+                                  TGT BY a-number-drawn
+                                  CNT BY a-count
+                                  ==DLM== BY ==all ','==.
            perform until a-pointer > length of numbers-drawn
+                   or have-winner
+              add 1 to ws-draw-count
+              compute a-last-num = function numval(a-number-drawn)
               perform varying bbx from 1 by 1
                 until bbx > a-rem-roof
-                 perform varying rwx from 1 by 1 until rwx > 5
-                    perform varying klx from 1 by 1 until klx > 5
-                       if function trim(cur-num-x(klx,rwx,bbx)) =
-                          a-number-drawn
-                          set marked(klx,rwx,bbx) to true
+                 perform varying rwx from 1 by 1 until rwx > a-board-dim
+                    perform varying klx from 1 by 1
+                            until klx > a-board-dim
+                       if cur-num(bbx,rwx,klx) = a-last-num
+                          set marked(bbx,rwx,klx) to true
+                          set board-has-mark(bbx) to true
                        end-if
-                       display cur-num(klx,rwx,bbx) 
-      -                        ' ' marker(klx,rwx,bbx)
                     end-perform
                  end-perform
               end-perform
+              perform check-for-winner
               move zero to a-count
-              unstring numbers-drawn(a-pointer:)
-                delimited by all ','
-                  into a-number-drawn count in a-count
-              end-unstring
-              add a-count 1 to a-pointer
+              COPY CSVNEXT REPLACING SRC BY numbers-drawn
+                                     PTR BY a-pointer
+                                     TGT BY a-number-drawn
+                                     CNT BY a-count
+                                     ==DLM== BY ==all ','==.
            end-perform
 
-           accept a-dummy *> To keep the console open
+           if have-winner
+              perform score-winning-board
+              display 'Winning board: ' a-win-board
+              display 'Final score: ' a-score
+              perform write-winner-report
+              move a-win-board to wr-board-disp
+              move a-score to wr-ans-disp
+              string 'board=' delimited by size
+                     function trim(wr-board-disp) delimited by size
+                     ' score=' delimited by size
+                     function trim(wr-ans-disp) delimited by size
+                into jl-answer
+           else
+              display 'No winning board among the draws given'
+              move 'NOWINNER' to jl-status
+              move spaces to jl-answer
+           end-if
+
+           perform display-summary-trailer
+
+           COPY ARCHIVECOPY REPLACING PROGID BY 'AOC4-INPUT'
+                                       SRC-PATH BY input-file-name.
+           COPY ARCHIVECOPY REPLACING PROGID BY 'AOC4-BINGO'
+                                       SRC-PATH BY bingo-file-name.
+           COPY JOBLOGEND REPLACING PROGID BY 'AOC4'.
+
+           COPY CONSOLEPAUSE.
            goback.
+
+      *> Request 014: dump the winning board's marked/unmarked grid to
+      *> a dated report so the score calculation can be audited without
+      *> patching the program with extra DISPLAY statements.
+       write-winner-report section.
+           open output winner-report-file
+           move a-win-board to wr-board-disp
+           move a-score to wr-ans-disp
+           move spaces to wr-record
+           string 'Winning board: ' delimited by size
+                  function trim(wr-board-disp) delimited by size
+                  '  Answer: ' delimited by size
+                  function trim(wr-ans-disp) delimited by size
+             into wr-record
+           write wr-record
+           perform varying wr-row from 1 by 1 until wr-row > a-board-dim
+              move spaces to wr-record
+              move 1 to wr-pos
+              perform varying wr-col from 1 by 1
+                      until wr-col > a-board-dim
+                 move spaces to wr-cell
+                 move cur-num(a-win-board, wr-row, wr-col) to wr-cell
+                 if marked(a-win-board, wr-row, wr-col)
+                    move '*' to wr-cell(3:1)
+                 end-if
+                 move wr-cell to wr-record(wr-pos:4)
+                 add 4 to wr-pos
+              end-perform
+              write wr-record
+           end-perform
+           close winner-report-file
+           .
+
+      *> Request 049: trailer summarizing the whole run, replacing the
+      *> cell-by-cell dump the marking loop used to unconditionally
+      *> DISPLAY before request 009 added real win detection.
+       display-summary-trailer section.
+           move zero to ws-boards-marked ws-boards-zero
+           perform varying bbx from 1 by 1 until bbx > a-rem-roof
+              if board-has-mark(bbx)
+                 add 1 to ws-boards-marked
+              else
+                 add 1 to ws-boards-zero
+              end-if
+           end-perform
+           move ws-draw-count to ws-draw-count-disp
+           display 'Total numbers drawn: '
+              function trim(ws-draw-count-disp)
+           display 'Boards marked at all: ' ws-boards-marked
+              ' of ' a-rem-roof
+           display 'Boards with zero marks: ' ws-boards-zero
+           .
+
+       check-for-winner section.
+           perform varying bbx from 1 by 1 until bbx > a-rem-roof
+                 or have-winner
+              perform varying rwx from 1 by 1 until rwx > a-board-dim
+                 set row-done to true
+                 perform varying klx from 1 by 1 until klx > a-board-dim
+                    if not marked(bbx,rwx,klx)
+                       move 'N' to a-row-done
+                    end-if
+                 end-perform
+                 if row-done
+                    set have-winner to true
+                    move bbx to a-win-board
+                 end-if
+              end-perform
+              if not have-winner
+                 perform varying klx from 1 by 1 until klx > a-board-dim
+                    set col-done to true
+                    perform varying rwx from 1 by 1
+                            until rwx > a-board-dim
+                       if not marked(bbx,rwx,klx)
+                          move 'N' to a-col-done
+                       end-if
+                    end-perform
+                    if col-done
+                       set have-winner to true
+                       move bbx to a-win-board
+                    end-if
+                 end-perform
+              end-if
+           end-perform
+           .
+
+       score-winning-board section.
+           move zero to a-sum-unmarked
+           perform varying rwx from 1 by 1 until rwx > a-board-dim
+              perform varying klx from 1 by 1 until klx > a-board-dim
+                 if not marked(a-win-board,rwx,klx)
+                    add cur-num(a-win-board,rwx,klx) to a-sum-unmarked
+                 end-if
+              end-perform
+           end-perform
+           compute a-score = a-sum-unmarked * a-last-num
+           .
