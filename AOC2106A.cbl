@@ -6,34 +6,97 @@
        input-output section.
        file-control.
              select input-file assign to INFIL1.
+      *> Request 028: shared job-run log.
+             COPY JOBLOGSEL.
+      *> Request 033: dated input-file archive.
+             COPY ARCHIVESEL.
        data division.
        file section.
        fd input-file.
        01 indata pic X(600).
 
+       COPY JOBLOGFD.
+       COPY ARCHIVEFD.
+
        working-storage section.
        77 fish            pic X(900000) value space.
        77 baby-boom-count pic S9(8) comp.
        77 fish-count      pic S9(8) comp value 1.
 
+      *> Request 015: cycle count is a run parameter instead of the
+      *> fixed 80-day literal, so an intermediate day count (e.g. the
+      *> well-known day-18 check figure) can be checked without
+      *> recompiling. Default 80 matches the prior, permanent behavior.
+       77 a-cycle-days    pic S9(4) comp value zero.
+
+      *> Request 016: STRING silently stops moving characters once
+      *> fish fills up, instead of telling us -- guard with ON OVERFLOW
+      *> so a truncated population halts the run with a warning rather
+      *> than quietly reporting a too-low fish-count.
+       77 a-day-ix        pic S9(4) comp value zero.
+       77 a-spawn-ix      pic S9(8) comp value zero.
+       77 a-fish-overflow pic X value 'N'.
+          88 fish-overflow value 'Y'.
+       77 fish-count-disp pic Z(7)9.
+
+       COPY JOBLOGWS.
+       COPY ARCHIVEWS.
+
+      *> Request 033: INFIL1 is a plain ASSIGN-name mapping (no DYNAMIC
+      *> file-name variable to read back), so the actual path it
+      *> resolves to at runtime has to be worked out again here before
+      *> it can be archived.
+       77 archive-infil1-path pic X(60).
+
        procedure division.
        a-main.
-           open input input-file 
+           COPY JOBLOGSTART.
+
+           accept a-cycle-days from environment 'AOC2106A_DAYS'
+           if a-cycle-days = zero
+              move 80 to a-cycle-days
+           end-if
+
+           open input input-file
            read input-file into fish(1:length of indata)
            close input-file
 
-           perform 80 times
-              move zero to baby-boom-count 
+           perform varying a-day-ix from 1 by 1
+                   until a-day-ix > a-cycle-days
+                      or fish-overflow
+              move zero to baby-boom-count
               inspect fish tallying baby-boom-count for all '0'
               inspect fish converting '012345678' to '601234567'
-              perform baby-boom-count times
+              perform varying a-spawn-ix from 1 by 1
+                      until a-spawn-ix > baby-boom-count
+                         or fish-overflow
                  string fish delimited by space
                         ',8' delimited by size
                    into fish
-              end-perform   
+                   on overflow
+                      set fish-overflow to true
+                      display 'AOC2106A: fish population exceeds the '
+                         '900000-character table limit -- halting '
+                         'early, count is incomplete'
+                 end-string
+              end-perform
            end-perform
            inspect fish tallying fish-count for all ','
-           display fish-count 
+           display fish-count
+
+           if fish-overflow
+              move 'OVERFLOW' to jl-status
+           end-if
+           move fish-count to fish-count-disp
+           move function trim(fish-count-disp) to jl-answer
+
+           accept archive-infil1-path from environment 'INFIL1'
+           if archive-infil1-path = spaces
+              move 'INFIL1' to archive-infil1-path
+           end-if
+           COPY ARCHIVECOPY REPLACING PROGID BY 'AOC2106A'
+                                       SRC-PATH BY archive-infil1-path.
+           COPY JOBLOGEND REPLACING PROGID BY 'AOC2106A'.
 
            goback
            .
\ No newline at end of file
