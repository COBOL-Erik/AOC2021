@@ -0,0 +1,181 @@
+       identification division.
+       program-id. AOCMENU.
+       author. COBOL-Erik.
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+       data division.
+       working-storage section.
+       77 a-dummy      pic X.
+       77 ws-choice    pic 9(2) value zero.
+       77 ws-job-name  pic X(8) value spaces.
+
+      *> Request 026: menu-driven (or parameter-driven) front end for
+      *> the eleven separately-compiled day-programs. Each is CALLed
+      *> in-process and CANCELed straight after so its working-storage
+      *> starts fresh if the operator runs it again in the same
+      *> session. None of the eleven pass a result back via LINKAGE --
+      *> they each DISPLAY their own answer -- so "reports ... its
+      *> result" here means naming the job as it starts and showing its
+      *> RETURN-CODE (set by the hard-abend guards in AOC2107A/B; zero
+      *> otherwise) once it hands control back.
+      *>
+      *> Build together as one executable, e.g.:
+      *>   cobc -x -std=ibm -I . AOCMENU.cbl AOC1.cbl AOC1b.cbl
+      *>     AOC2b.cbl AOC3.cbl AOC3b.cbl AOC4.cbl AOC2104A.cbl
+      *>     AOC2106A.cbl AOC2106B.cbl AOC2107A.cbl AOC2107B.cbl
+      *>     -o AOCMENU
+      *>
+      *> Request 027 (batch/interactive switch) may revisit the
+      *> AOCMENU_JOB override below together with the a-dummy console
+      *> pause used by every job -- left alone here since it is out of
+      *> this request's scope.
+       77 ws-env-job   pic X(8) value spaces.
+
+       procedure division.
+           accept ws-env-job from environment 'AOCMENU_JOB'
+           if ws-env-job not = spaces
+              perform run-job-by-name
+           else
+              perform menu-loop
+           end-if
+           goback.
+
+       menu-loop section.
+           move zero to ws-choice
+           perform until ws-choice = 99
+              display ' '
+              display 'AOC job menu -- pick one to run:'
+              display ' 1. AOC1      Day  1 part 1 (increase count)'
+              display ' 2. AOC1b     Day  1 part 2 (windowed, '
+                 'checkpointed)'
+              display ' 3. AOC2b     Day  2 part 2 (aim/trail/errors)'
+              display ' 4. AOC3      Day  3 part 1 (gamma/epsilon)'
+              display ' 5. AOC3b     Day  3 part 2 (O2/CO2 ratings)'
+              display ' 6. AOC4      Day  4 (bingo, with winner '
+                 'report)'
+              display ' 7. AOC2104A  Day  4 rewrite (first/last '
+                 'board)'
+              display ' 8. AOC2106A  Day  6 part 1 (lanternfish)'
+              display ' 9. AOC2106B  Day  6 part 2 (lanternfish, '
+                 'wide)'
+              display '10. AOC2107A  Day  7 part 1 (median fuel)'
+              display '11. AOC2107B  Day  7 part 2 (crab fuel)'
+              display '99. Quit'
+              display 'Choice: ' with no advancing
+              accept ws-choice
+              evaluate ws-choice
+              when 1  perform run-aoc1
+              when 2  perform run-aoc1b
+              when 3  perform run-aoc2b
+              when 4  perform run-aoc3
+              when 5  perform run-aoc3b
+              when 6  perform run-aoc4
+              when 7  perform run-aoc2104a
+              when 8  perform run-aoc2106a
+              when 9  perform run-aoc2106b
+              when 10 perform run-aoc2107a
+              when 11 perform run-aoc2107b
+              when 99 continue
+              when other
+                 display 'Not a valid choice -- try again'
+              end-evaluate
+           end-perform
+           .
+
+       run-job-by-name section.
+           evaluate ws-env-job
+           when 'AOC1'     perform run-aoc1
+           when 'AOC1b'    perform run-aoc1b
+           when 'AOC2b'    perform run-aoc2b
+           when 'AOC3'     perform run-aoc3
+           when 'AOC3b'    perform run-aoc3b
+           when 'AOC4'     perform run-aoc4
+           when 'AOC2104A' perform run-aoc2104a
+           when 'AOC2106A' perform run-aoc2106a
+           when 'AOC2106B' perform run-aoc2106b
+           when 'AOC2107A' perform run-aoc2107a
+           when 'AOC2107B' perform run-aoc2107b
+           when other
+              display 'AOCMENU: AOCMENU_JOB [' ws-env-job
+                 '] is not a recognized job name'
+           end-evaluate
+           .
+
+       run-aoc1 section.
+           display 'Running AOC1...'
+           call 'AOC1'
+           display 'AOC1 finished, return-code=' return-code
+           cancel 'AOC1'
+           .
+
+       run-aoc1b section.
+           display 'Running AOC1b...'
+           call 'AOC1b'
+           display 'AOC1b finished, return-code=' return-code
+           cancel 'AOC1b'
+           .
+
+       run-aoc2b section.
+           display 'Running AOC2b...'
+           call 'AOC2b'
+           display 'AOC2b finished, return-code=' return-code
+           cancel 'AOC2b'
+           .
+
+       run-aoc3 section.
+           display 'Running AOC3...'
+           call 'AOC3'
+           display 'AOC3 finished, return-code=' return-code
+           cancel 'AOC3'
+           .
+
+       run-aoc3b section.
+           display 'Running AOC3b...'
+           call 'AOC3b'
+           display 'AOC3b finished, return-code=' return-code
+           cancel 'AOC3b'
+           .
+
+       run-aoc4 section.
+           display 'Running AOC4...'
+           call 'AOC4'
+           display 'AOC4 finished, return-code=' return-code
+           cancel 'AOC4'
+           .
+
+       run-aoc2104a section.
+           display 'Running AOC2104A...'
+           call 'AOC2104A'
+           display 'AOC2104A finished, return-code=' return-code
+           cancel 'AOC2104A'
+           .
+
+       run-aoc2106a section.
+           display 'Running AOC2106A...'
+           call 'AOC2106A'
+           display 'AOC2106A finished, return-code=' return-code
+           cancel 'AOC2106A'
+           .
+
+       run-aoc2106b section.
+           display 'Running AOC2106B...'
+           call 'AOC2106B'
+           display 'AOC2106B finished, return-code=' return-code
+           cancel 'AOC2106B'
+           .
+
+       run-aoc2107a section.
+           display 'Running AOC2107A...'
+           call 'AOC2107A'
+           display 'AOC2107A finished, return-code=' return-code
+           cancel 'AOC2107A'
+           .
+
+       run-aoc2107b section.
+           display 'Running AOC2107B...'
+           call 'AOC2107B'
+           display 'AOC2107B finished, return-code=' return-code
+           cancel 'AOC2107B'
+           .
