@@ -0,0 +1,58 @@
+      *> Shared CSV trailing-field backtrack fix (request 023).
+      *> A loop built on CSVNEXT.cpy only grabs each field up to the
+      *> NEXT delimiter, so it silently drops the very last field in a
+      *> comma-separated list (there is no trailing comma to stop on).
+      *> Back PTR up by 1 + the previous field's length and pull the
+      *> final field straight out of SRC with FUNCTION NUMVAL.
+      *>
+      *> Request 036: validate before trusting FUNCTION NUMVAL with
+      *> that final field. LINE SEQUENTIAL pads a short record with
+      *> SPACES past wherever the genuine file content ends (verified
+      *> against this runtime -- not LOW-VALUE), so FUNCTION TRIM alone
+      *> won't bound it on its own since TRIM doesn't tell you where
+      *> content ends vs. where it never existed -- this measures where
+      *> the real content stops (the first pad space) first, then
+      *> checks THAT for numeric-ness. VALID-FLAG comes back 'Y'/'N';
+      *> RAWTXT always holds the bounded raw text, valid or not, so the
+      *> caller can name it in a diagnostic either way.
+      *>
+      *> Review fixes: the original version tallied "before initial
+      *> low-value" -- since this runtime never writes a low-value pad
+      *> byte, that tally always ran to the end of SRC's declared
+      *> length instead of stopping at the real content boundary.
+      *> Worse, that was only half the bug: RAWTXT's own fixed width
+      *> silently truncates the MOVE below regardless of how LEN is
+      *> measured, so a genuine field longer than RAWTXT (e.g. 20+
+      *> non-space characters, most of them garbage past the real
+      *> numeric prefix) would still have its tail chopped off and
+      *> validated as if that tail never existed. Tallying "before
+      *> initial space" fixes the LEN measurement itself; the added
+      *> LEN-vs-RAWTXT-width check below stops content that's too long
+      *> to fully inspect from being silently treated as clean.
+      *>
+      *> COPY CSVBACKTRACK REPLACING SRC BY indata
+      *>                             PTR BY a-point
+      *>                             CNT BY a-count
+      *>                             TGT BY k1(occix)
+      *>                             LEN BY ws-backtrack-len
+      *>                             RAWTXT BY ws-raw-entry
+      *>                             VALID-FLAG BY ws-backtrack-valid.
+           compute PTR = PTR - 1 - CNT
+           move zero to LEN
+           inspect SRC(PTR:) tallying LEN
+              for characters before initial space
+           move spaces to RAWTXT
+           if LEN > zero and LEN <= length of RAWTXT
+              move SRC(PTR:LEN) to RAWTXT
+           end-if
+           if LEN > zero and LEN <= length of RAWTXT
+                   and function trim(RAWTXT) is numeric
+              compute TGT = function numval(RAWTXT)
+              move 'Y' to VALID-FLAG
+           else
+              move zero to TGT
+              move 'N' to VALID-FLAG
+              if LEN > length of RAWTXT
+                 move SRC(PTR:length of RAWTXT) to RAWTXT
+              end-if
+           end-if
