@@ -0,0 +1,13 @@
+      *> Request 033: dated input-file archive -- FILE-CONTROL entries.
+      *> COPY ARCHIVESEL. in FILE-CONTROL; COPY ARCHIVEFD. in the FILE
+      *> SECTION; COPY ARCHIVEWS. in WORKING-STORAGE; COPY ARCHIVECOPY
+      *> REPLACING PROGID BY '<archive label for this file>' SRC-PATH BY
+      *> <the working-storage field holding this run's resolved input
+      *> path> after a successful run, just before the job-log tie-in.
+             select archive-src-file
+               assign to dynamic archive-src-name
+               organization is line sequential
+               file status is archive-src-status.
+             select archive-dst-file
+               assign to dynamic archive-dst-name
+               organization is line sequential.
