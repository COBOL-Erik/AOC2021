@@ -6,11 +6,18 @@
        input-output section.
        file-control.
              select input-file assign to INFIL1.
+      *> Request 028: shared job-run log.
+             COPY JOBLOGSEL.
+      *> Request 033: dated input-file archive.
+             COPY ARCHIVESEL.
        data division.
        file section.
        fd input-file.
        01 indata pic X(600).
 
+       COPY JOBLOGFD.
+       COPY ARCHIVEFD.
+
        working-storage section.
        77 fish            pic X(600).
        01 counters.
@@ -26,8 +33,71 @@
           05 babies       pic S9(18) comp value zero.
        77 fish-count      pic S9(18) comp.
 
+      *> Request 017: cycle count is a run parameter instead of the
+      *> fixed 256-day literal, same as AOC2106A's AOC2106A_DAYS.
+      *> Default 256 matches the prior, permanent behavior.
+       77 a-cycle-days       pic S9(4) comp value zero.
+
+      *> Request 017: periodic checkpoint so a long run shows growth
+      *> trending (and a mis-keyed input) well before the final
+      *> PERFORM finishes. Default every-50-days; 0 disables it.
+      *> (An explicit '0' is meaningful here, unlike a-cycle-days above,
+      *> so the env var is read as text first -- a numeric ACCEPT can't
+      *> tell "unset" apart from "explicitly zero".)
+       77 a-checkpoint-env   pic X(10).
+       77 a-checkpoint-every pic S9(4) comp value zero.
+       77 a-day-ix           pic S9(4) comp value zero.
+       77 a-checkpoint-total pic S9(18) comp value zero.
+
+      *> Request 018: cross-check against AOC2106A's brute-force
+      *> string-growth method so a silent divergence between the two
+      *> independent algorithms doesn't go unnoticed. Mirrors
+      *> AOC2106A's fish string and request 016's overflow guard --
+      *> exponential growth means the brute-force side can't run the
+      *> full default day count without overflowing, so the cross-check
+      *> is skipped (not failed) whenever that happens.
+       77 bf-fish            pic X(900000) value space.
+       77 bf-baby-boom-count pic S9(8) comp value zero.
+       77 bf-fish-count      pic S9(18) comp value 1.
+       77 bf-day-ix          pic S9(4) comp value zero.
+       77 bf-spawn-ix        pic S9(8) comp value zero.
+       77 bf-fish-overflow   pic X value 'N'.
+          88 bf-overflow value 'Y'.
+      *> Review fixes: a MISMATCH used to only DISPLAY to the console,
+      *> invisible to an unattended AOC_BATCH=Y run -- this flag lets
+      *> it escalate through jl-status like every other anomaly in the
+      *> suite (AOC1's bad-number count, AOC2b's BADCMDS/NEGDEPTH,
+      *> AOC2107A/B's BADDATA, AOC3b's XCHKBAD).
+       77 ws-xcheck-bad      pic X value 'N'.
+          88 xcheck-bad value 'Y'.
+       77 fish-count-disp    pic Z(17)9.
+
+       COPY JOBLOGWS.
+       COPY ARCHIVEWS.
+
+      *> Request 033: INFIL1 is a plain ASSIGN-name mapping (no DYNAMIC
+      *> file-name variable to read back), so the actual path it
+      *> resolves to at runtime has to be worked out again here before
+      *> it can be archived.
+       77 archive-infil1-path pic X(60).
+
        procedure division.
        a-main.
+           COPY JOBLOGSTART.
+
+           accept a-cycle-days from environment 'AOC2106B_DAYS'
+           if a-cycle-days = zero
+              move 256 to a-cycle-days
+           end-if
+           accept a-checkpoint-env from environment
+              'AOC2106B_CHECKPOINT'
+           if a-checkpoint-env = spaces
+              move 50 to a-checkpoint-every
+           else
+              move function numval(a-checkpoint-env)
+                to a-checkpoint-every
+           end-if
+
            open input input-file
            read input-file into fish
            close input-file
@@ -42,7 +112,8 @@
            inspect fish tallying c7 for all '7'
            inspect fish tallying c8 for all '8'
 
-           perform 256 times
+           perform varying a-day-ix from 1 by 1
+                   until a-day-ix > a-cycle-days
               move c0 to babies
               move c1 to c0
               move c2 to c1
@@ -53,10 +124,73 @@
               compute c6 = babies + c7
               move c8 to c7
               move babies to c8
+              if a-checkpoint-every > 0
+                 and function mod(a-day-ix, a-checkpoint-every) = zero
+                 compute a-checkpoint-total = c0 + c1 + c2 + c3 + c4
+                                            + c5 + c6 + c7 + c8
+                 display 'AOC2106B: day ' a-day-ix ' running total '
+                    a-checkpoint-total
+              end-if
            end-perform
            compute fish-count = c0 + c1 + c2 + c3 + c4 + c5 + c6 + c7
                               + c8
            display fish-count
 
+           perform cross-check-brute-force
+
+           move fish-count to fish-count-disp
+           move function trim(fish-count-disp) to jl-answer
+
+           if xcheck-bad
+              move 'XCHKBAD' to jl-status
+           end-if
+
+           accept archive-infil1-path from environment 'INFIL1'
+           if archive-infil1-path = spaces
+              move 'INFIL1' to archive-infil1-path
+           end-if
+           COPY ARCHIVECOPY REPLACING PROGID BY 'AOC2106B'
+                                       SRC-PATH BY archive-infil1-path.
+           COPY JOBLOGEND REPLACING PROGID BY 'AOC2106B'.
+
            goback
            .
+
+      *> Request 018: re-run the same input through AOC2106A's
+      *> brute-force string approach and compare against the bucket
+      *> method's fish-count above.
+       cross-check-brute-force section.
+           move fish to bf-fish
+           perform varying bf-day-ix from 1 by 1
+                   until bf-day-ix > a-cycle-days
+                      or bf-overflow
+              move zero to bf-baby-boom-count
+              inspect bf-fish tallying bf-baby-boom-count for all '0'
+              inspect bf-fish converting '012345678' to '601234567'
+              perform varying bf-spawn-ix from 1 by 1
+                      until bf-spawn-ix > bf-baby-boom-count
+                         or bf-overflow
+                 string bf-fish delimited by space
+                        ',8' delimited by size
+                   into bf-fish
+                   on overflow
+                      set bf-overflow to true
+                 end-string
+              end-perform
+           end-perform
+           if bf-overflow
+              display 'AOC2106: cross-check skipped -- brute-force '
+                 'method would overflow before day ' a-cycle-days
+           else
+              inspect bf-fish tallying bf-fish-count for all ','
+              if bf-fish-count = fish-count
+                 display 'AOC2106: cross-check OK -- bucket and '
+                    'brute-force methods agree on ' fish-count
+              else
+                 set xcheck-bad to true
+                 display 'AOC2106: MISMATCH -- bucket method gives '
+                    fish-count ' but brute-force method gives '
+                    bf-fish-count
+              end-if
+           end-if
+           .
