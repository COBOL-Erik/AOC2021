@@ -0,0 +1,205 @@
+       identification division.
+       program-id. AOCSTAGE.
+       author. COBOL-Erik.
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+      *> Request 041: staging maintenance transaction -- keys/pastes a
+      *> day's puzzle input straight to whichever program's actual
+      *> input path resolves to (same dynamic-ASSIGN-by-variable style
+      *> as every program's own input-file below), instead of that
+      *> being a file-system edit done outside the application.
+             select stage-line-file
+               assign to dynamic ws-target-path
+               organization is line sequential.
+             select stage-raw-file
+               assign to dynamic ws-target-path.
+       data division.
+       file section.
+      *> Used for every target that is itself LINE SEQUENTIAL (AOC1,
+      *> AOC1b, AOC2b, AOC3, AOC3b, AOC4's two files, AOC2104A's two
+      *> files) -- one record per keyed line.
+       fd stage-line-file
+          block 0 records
+          label records omitted
+          data record is stage-line-record.
+       01 stage-line-record pic X(300).
+
+      *> Used for AOC2106A/AOC2106B/AOC2107A/AOC2107B, whose own
+      *> input-file SELECT has no ORGANIZATION clause (plain
+      *> sequential, one fixed-length record holding the whole
+      *> comma-separated line) -- writing via LINE SEQUENTIAL here
+      *> instead would add a newline byte the target's own NUL-padded
+      *> read was never written to expect.
+       fd stage-raw-file.
+       01 stage-raw-record pic X(4000).
+
+       working-storage section.
+       77 ws-choice      pic 99 value zero.
+       77 ws-target-path pic X(60).
+       77 ws-env-path    pic X(60).
+       77 ws-is-raw      pic X value 'N'.
+          88 raw-target value 'Y'.
+       77 ws-line        pic X(300).
+       77 ws-csv-buffer  pic X(4000).
+       77 ws-line-count  pic 9(4) value zero.
+
+       procedure division.
+           move zero to ws-choice
+           perform until ws-choice = 99
+              display ' '
+              display 'AOC input staging -- pick the target to load:'
+              display ' 1. AOC1       (' '$AOC1_INPUT, default '
+                 'C:\WS\AOC2021\AOC1.txt)'
+              display ' 2. AOC1b      (same file as AOC1)'
+              display ' 3. AOC2b      (' '$AOC2_INPUT, default '
+                 'C:\WS\AOC2021\AOC2.txt)'
+              display ' 4. AOC3       (' '$AOC3_INPUT, default '
+                 'C:\WS\AOC2021\AOC3.txt)'
+              display ' 5. AOC3b      (same file as AOC3)'
+              display ' 6. AOC4 input (' '$AOC4_INPUT, default '
+                 'C:\WS\AOC2021\AOC4atry.txt)'
+              display ' 7. AOC4 bingo (' '$AOC4_BINGO, default '
+                 'C:\WS\AOC2021\AOC4btry.txt)'
+              display ' 8. AOC2104A input (' '$INFIL1, default '
+                 '''INFIL1'')'
+              display ' 9. AOC2104A bingo (' '$BINGO1, default '
+                 '''BINGO1'')'
+              display '10. AOC2106A  (' '$INFIL1, default '
+                 '''INFIL1'')'
+              display '11. AOC2106B  (' '$INFIL1, default '
+                 '''INFIL1'')'
+              display '12. AOC2107A  (' '$INFIL1, default '
+                 '''INFIL1'')'
+              display '13. AOC2107B  (' '$INFIL1, default '
+                 '''INFIL1'')'
+              display '99. Quit'
+              display 'Choice: ' with no advancing
+              accept ws-choice
+              move 'N' to ws-is-raw
+              evaluate ws-choice
+              when 1
+                 perform resolve-aoc1-path
+              when 2
+                 perform resolve-aoc1-path
+              when 3
+                 perform resolve-aoc2-path
+              when 4
+                 perform resolve-aoc3-path
+              when 5
+                 perform resolve-aoc3-path
+              when 6
+                 perform resolve-aoc4-input-path
+              when 7
+                 perform resolve-aoc4-bingo-path
+              when 8
+                 perform resolve-infil1-path
+              when 9
+                 perform resolve-bingo1-path
+              when 10 thru 13
+                 perform resolve-infil1-path
+                 set raw-target to true
+              when 99
+                 continue
+              when other
+                 display 'Not a valid choice -- try again'
+              end-evaluate
+              if ws-choice not = 99 and ws-choice not = zero
+                 if ws-choice >= 1 and ws-choice <= 13
+                    perform stage-input
+                 end-if
+              end-if
+           end-perform
+           goback
+           .
+
+       resolve-aoc1-path section.
+           accept ws-env-path from environment 'AOC1_INPUT'
+           move 'C:\WS\AOC2021\AOC1.txt' to ws-target-path
+           if ws-env-path not = spaces
+              move ws-env-path to ws-target-path
+           end-if
+           .
+
+       resolve-aoc2-path section.
+           accept ws-env-path from environment 'AOC2_INPUT'
+           move 'C:\WS\AOC2021\AOC2.txt' to ws-target-path
+           if ws-env-path not = spaces
+              move ws-env-path to ws-target-path
+           end-if
+           .
+
+       resolve-aoc3-path section.
+           accept ws-env-path from environment 'AOC3_INPUT'
+           move 'C:\WS\AOC2021\AOC3.txt' to ws-target-path
+           if ws-env-path not = spaces
+              move ws-env-path to ws-target-path
+           end-if
+           .
+
+       resolve-aoc4-input-path section.
+           accept ws-env-path from environment 'AOC4_INPUT'
+           move 'C:\WS\AOC2021\AOC4atry.txt' to ws-target-path
+           if ws-env-path not = spaces
+              move ws-env-path to ws-target-path
+           end-if
+           .
+
+       resolve-aoc4-bingo-path section.
+           accept ws-env-path from environment 'AOC4_BINGO'
+           move 'C:\WS\AOC2021\AOC4btry.txt' to ws-target-path
+           if ws-env-path not = spaces
+              move ws-env-path to ws-target-path
+           end-if
+           .
+
+       resolve-infil1-path section.
+           accept ws-env-path from environment 'INFIL1'
+           move 'INFIL1' to ws-target-path
+           if ws-env-path not = spaces
+              move ws-env-path to ws-target-path
+           end-if
+           .
+
+       resolve-bingo1-path section.
+           accept ws-env-path from environment 'BINGO1'
+           move 'BINGO1' to ws-target-path
+           if ws-env-path not = spaces
+              move ws-env-path to ws-target-path
+           end-if
+           .
+
+       stage-input section.
+           display 'Target file: ' ws-target-path
+           if raw-target
+              display 'Paste/key the single comma-separated input '
+                 'line, then press Enter:'
+      *> ACCEPT space-fills the rest of ws-csv-buffer past whatever
+      *> was keyed -- unlike a real downloaded input file (which this
+      *> record format normally holds NUL-padded past EOF), but
+      *> FUNCTION TRIM already has to cope with either one, so the
+      *> target program's parse loop handles this exactly the same way.
+              accept ws-csv-buffer
+              open output stage-raw-file
+              write stage-raw-record from ws-csv-buffer
+              close stage-raw-file
+              display 'Wrote 1 record to ' ws-target-path
+           else
+              display 'Key or paste the input one line at a time. '
+                 'Enter *EOF alone on a line when done:'
+              move zero to ws-line-count
+              open output stage-line-file
+              move spaces to ws-line
+              perform until ws-line = '*EOF'
+                 accept ws-line
+                 if ws-line not = '*EOF'
+                    write stage-line-record from ws-line
+                    add 1 to ws-line-count
+                 end-if
+              end-perform
+              close stage-line-file
+              display 'Wrote ' ws-line-count ' line(s) to '
+                 ws-target-path
+           end-if
+           .
