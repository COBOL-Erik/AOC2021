@@ -0,0 +1,7 @@
+      *> Request 036: NUMVAL/UNSTRING diagnostic report -- FD. See
+      *> DIAGSEL.cpy for the full COPY sequence.
+       fd diag-file
+          block 0 records
+          label records omitted
+          data record is diag-record.
+       01 diag-record pic X(200).
