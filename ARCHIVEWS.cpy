@@ -0,0 +1,9 @@
+      *> Request 033: dated input-file archive -- WORKING-STORAGE. See
+      *> ARCHIVESEL.cpy for the full COPY sequence.
+       77 archive-src-name   pic X(60).
+       77 archive-src-status pic X(2).
+       77 archive-dst-name   pic X(60).
+       77 archive-today      pic 9(8).
+       77 archive-time       pic 9(8).
+       77 archive-eof        pic X(4) value 'on'.
+          88 archive-at-eof value 'EOFi'.
