@@ -0,0 +1,13 @@
+      *> Request 033: dated input-file archive -- FD entries. See
+      *> ARCHIVESEL.cpy for the full COPY sequence.
+       fd archive-src-file
+          block 0 records
+          label records omitted
+          data record is archive-src-record.
+       01 archive-src-record pic X(300).
+
+       fd archive-dst-file
+          block 0 records
+          label records omitted
+          data record is archive-dst-record.
+       01 archive-dst-record pic X(300).
