@@ -0,0 +1,4 @@
+      *> Shared end-of-file switch for the AOC job suite (request 024).
+      *> COPY EOFSW. then: read <file> at end set eof-in to true end-read
+       01 file-eof   pic X(4)         value 'on'.
+          88 eof-in value 'EOFi'.
