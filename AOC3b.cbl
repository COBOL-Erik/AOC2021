@@ -2,192 +2,363 @@
        program-id. AOC3b.
        author. COBOL-Erik.
        environment division.
+       configuration section.
        input-output section.
        file-control.
-             select input-file
-               assign to var-input-file
-               organization is line sequential.
-             select out1-file
-               assign to 'C:\WS\AOC2021\AOC3o1.txt'
-               organization is line sequential.
-             select out2-file
-               assign to 'C:\WS\AOC2021\AOC3o2.txt'
+      *> Request 044: orig-file is now the only file this program ever
+      *> opens -- the oxygen and CO2 rating passes both work off one
+      *> in-memory load of it (diag-table below) instead of round-
+      *> tripping the whole diagnostic report through input-file/
+      *> out1-file/out2-file on disk up to 12 times per rating.
+             select orig-file
+               assign to dynamic orig-input-file
                organization is line sequential.
-       configuration section.
+      *> Request 028: shared job-run log.
+             COPY JOBLOGSEL.
+      *> Request 033: dated input-file archive.
+             COPY ARCHIVESEL.
        data division.
        file section.
-       fd input-file
+       fd orig-file
           block 0 records
           label records omitted
-          data record is input-record.
-       01 input-record.
-          05 cur-num pic 9(12).
-       fd out1-file
-          block 0 records
-          label records omitted
-          data record is out1-record.
-       01 out1-record.
-          05 cur-num pic 9(12).
-       fd out2-file
-          block 0 records
-          label records omitted
-          data record is out2-record.
-       01 out2-record.
+          data record is orig-record.
+       01 orig-record.
           05 cur-num pic 9(12).
 
+       COPY JOBLOGFD.
+       COPY ARCHIVEFD.
+
        working-storage section.
        01 k-constants.
           05 k-roof  pic S9(2)  comp-4 value 12.
+      *> Review fixes: diag-table's OCCURS DEPENDING ON cap (see
+      *> diag-rec below) -- same bounds-check precedent as AOC2107A's
+      *> occ-max, applied here since this table backs both the power-
+      *> consumption tally and the oxygen/CO2 candidate filtering.
+          05 rec-count-max pic S9(4) comp-4 value 1111.
 
-       77 var-input-file pic X(60) value 'C:\WS\AOC2021\AOC3.txt'
+       77 orig-input-file pic X(60) value 'C:\WS\AOC2021\AOC3.txt'.
+       77 ws-env-path     pic X(60).
 
        77 a-dummy    pic X.
        77 a-bin-rep  pic X(12).
        77 a-dec-rep  pic S9(12) comp-4.
        77 a-work     pic S9(2)  comp-4 value zero.
        77 a-key      pic S9(12) comp-4 value zero.
+       77 a-key-disp pic Z(11)9.
+       77 a-key-trim pic X(12).
+
+      *> Request 008: gamma/epsilon (AOC3's power-consumption answer)
+      *> folded into the same single read of orig-file that loads the
+      *> oxygen/CO2 working table, instead of requiring a separate
+      *> run of AOC3 over the same input.
+       01 power-sums.
+          05 power-bit occurs 12 times.
+             10 gamma    pic S9(12) comp-4 value zero.
+             10 epsilon  pic S9(12) comp-4 value zero.
+
+       01 power-results.
+          05 gamma-bin   pic 9(12).
+          05 epsilon-bin pic 9(12).
+          05 gamma-res   pic S9(12) comp-4 value zero.
+          05 epsilon-res pic S9(12) comp-4 value zero.
+          05 power-key   pic S9(12) comp-4 value zero.
 
        01 results.
-          05 sum1    pic S9(12) comp-4 value zero.
-          05 sum2    pic S9(12) comp-4 value zero.
           05 ox-dec  pic S9(12) comp-4 value zero.
           05 co2-dec pic S9(12) comp-4 value zero.
 
+      *> Request 044: the whole diagnostic report, loaded once from
+      *> orig-file. Same OCCURS DEPENDING ON convention as request
+      *> 038's AOC2107A/B crab-position table -- rec-count tracks how
+      *> many readings are actually in the table instead of scanning
+      *> for a sentinel.
+       77 rec-count pic s9(4) comp-4 value zero.
+       01 diag-table.
+          05 diag-rec occurs 1 to 1111 times depending on rec-count.
+             10 diag-val pic 9(12).
+
+      *> Request 044: the oxygen/CO2 filtering passes no longer write
+      *> a surviving subset back out to disk -- cand-ix just holds the
+      *> diag-table indexes still "alive" for the rating currently
+      *> being computed, shrinking in place each bit position instead.
+       77 cand-count  pic s9(4) comp-4.
+       77 ones-count  pic s9(4) comp-4.
+       77 zeros-count pic s9(4) comp-4.
+      *> Each ODO table gets its own 01 record (rather than sharing one
+      *> the way diag-table stands alone above) -- only the last item
+      *> of a record may carry OCCURS DEPENDING ON, and these three
+      *> counts shrink independently of each other every round.
+       01 cand-table.
+          05 cand-ix  occurs 1 to 1111 times depending on cand-count
+                      pic s9(4) comp-4.
+       01 ones-table.
+          05 ones-list occurs 1 to 1111 times depending on ones-count
+                      pic s9(4) comp-4.
+       01 zeros-table.
+          05 zeros-list occurs 1 to 1111 times depending on zeros-count
+                      pic s9(4) comp-4.
+
+       77 ws-rating-mode pic X value 'O'.
+          88 oxygen-mode value 'O'.
+          88 co2-mode    value 'C'.
+
+      *> Request 046: cross-checks gamma-bin/epsilon-bin (the power-
+      *> consumption criteria) against the oxygen/CO2 filter's round-1
+      *> majority decision -- since request 008 already folds AOC3's
+      *> power-consumption computation into this program, both criteria
+      *> are worked out from the exact same gamma(1)/epsilon(1) tally
+      *> over the full candidate set, so bit 1 of gamma-bin/epsilon-bin
+      *> is mathematically required to agree with the bit oxygen-pass/
+      *> co2-pass's very first filter-round keeps (a genuine tie, where
+      *> the two rules' different tie-break conventions diverge on
+      *> purpose, is the one expected exception).
+       77 ws-expect-bit  pic X.
+       77 ws-actual-bit  pic X.
+       77 ws-xcheck-bad  pic X value 'N'.
+          88 xcheck-bad value 'Y'.
+
        01 indexes.
-          05 ix      pic S9(2) comp-4.
+          05 ix      pic S9(5) comp-4.
+          05 jx      pic S9(5) comp-4.
+          05 tmp-ix  pic S9(5) comp-4.
+
+      *> Request 024: shared end-of-file switch for the AOC job suite.
+       COPY EOFSW.
 
-       01 file-eof   pic X(4)              value 'on'.
-          88 eof-no value 'on'.
-          88 eof-in value 'EOFi'.
+      *> Review fixes: AOCBATCH (request 029) runs AOC3b as one of its
+      *> own steps and forces AOC_BATCH=Y so a nightly run never blocks
+      *> on an operator -- same shared switch as AOC1/AOC1b/AOC2b/AOC3.
+       COPY RUNMODE.
+       COPY JOBLOGWS.
+       COPY ARCHIVEWS.
 
        procedure division.
-      * Read input file
-      ** Write 1-posts to one file and 0-posts to another
-      *** For "oxygen", if sum of ones >= sum of zeroes, keep "1-file"
-      ***                                                else "0-file"
-      **** Copy that file to "input-file". Inc. pos. Start over.
-           perform varying ix from 1 by 1 until ix > k-roof
-              open input input-file
-              open output out1-file out2-file
-              move zero to sum1 sum2
-              set eof-no to true
-              read input-file at end set eof-in to true end-read
-              perform until eof-in
-                 if input-record(ix:1) = 1
-                    add 1 to sum1
-                    move input-record to out1-record
-                    write out1-record
-                 else
-                    add 1 to sum2
-                    move input-record to out2-record
-                    write out2-record
-                 end-if
-                 read input-file at end set eof-in to true end-read
-              end-perform
-              close input-file out1-file out2-file
-              perform create-new-input-file-1
-           end-perform
-           move out1-record to a-bin-rep
-           display a-bin-rep
-           perform get-decimal-rep
-           move a-dec-rep to ox-dec
+           COPY JOBLOGSTART.
 
-      * Again, for CO2 this time:
-           move 'C:\WS\AOC2021\AOC3Copy.txt' to var-input-file
-           perform varying ix from 1 by 1 until ix > k-roof
-              open input input-file
-              open output out1-file out2-file
-              move zero to sum1 sum2
-              set eof-no to true
-              read input-file at end set eof-in to true end-read
-              perform until eof-in
-                 if input-record(ix:1) = 1
-                    add 1 to sum1
-                    move input-record to out1-record
-                    write out1-record
-                 else
-                    add 1 to sum2
-                    move input-record to out2-record
-                    write out2-record
-                 end-if
-                 read input-file at end set eof-in to true end-read
-              end-perform
-              close input-file out1-file out2-file
-              perform create-new-input-file-2
-           end-perform
-           move out2-record to a-bin-rep
-           display a-bin-rep
-           perform get-decimal-rep
-           move a-dec-rep to co2-dec
+           accept ws-env-path from environment 'AOC3_INPUT'
+           if ws-env-path not = spaces
+              move ws-env-path to orig-input-file
+           end-if
+
+      * Read input file once into diag-table, tallying gamma/epsilon
+      * per bit along the way (AOC3's power-consumption answer).
+           perform power-scan-and-load
+           perform compute-power-consumption
+           display gamma-res
+           display epsilon-res
+           display power-key
+           perform cross-check-bit-criteria
+
+           perform oxygen-pass
+           perform co2-pass
 
            display ox-dec
            display co2-dec
            compute a-key = ox-dec * co2-dec
            display a-key
 
-           accept a-dummy *> To keep the console open
+           move a-key to a-key-disp
+           move function trim(a-key-disp) to a-key-trim
+           move a-key-trim to jl-answer
+
+           if xcheck-bad
+              move 'XCHKBAD' to jl-status
+           end-if
+
+           COPY ARCHIVECOPY REPLACING PROGID BY 'AOC3b'
+                                       SRC-PATH BY orig-input-file.
+           COPY JOBLOGEND REPLACING PROGID BY 'AOC3b'.
+
+           COPY CONSOLEPAUSE.
            goback
            .
 
-
-       create-new-input-file-1 section.
-           set eof-no to true
-           if sum1 >= sum2
-              if sum1 = 1         *> We have found our number!
-                 move 99999 to ix *> force end to loop
-                 exit section
-              end-if
-              open output input-file
-              open input out1-file
-              read out1-file at end set eof-in to true end-read
-              perform until eof-in
-                 move out1-record to input-record
-                 write input-record
-                 read out1-file at end set eof-in to true end-read
-              end-perform
-              close out1-file input-file
+      *> Request 046: bit 1's tally (gamma(1)/epsilon(1)) is the exact
+      *> same full-candidate-set count both gamma-bin's majority rule
+      *> and oxygen-pass/co2-pass's round-1 filter-round rule decide
+      *> from, so the two are required to agree there -- any
+      *> disagreement outside a genuine tie means the two computations
+      *> have drifted apart and is worth flagging loudly.
+       cross-check-bit-criteria section.
+           if gamma(1) = epsilon(1)
+              display 'AOC3b: bit 1 tally is an exact tie ('
+                 gamma(1) ' each) -- gamma/epsilon ties resolve to 0 '
+                 'but oxygen/CO2 ties resolve to 1 by design (the '
+                 'published AoC day 3 rules differ on purpose) -- '
+                 'skipping the cross-check for this input'
            else
-              open output input-file
-              open input out2-file
-              read out2-file at end set eof-in to true end-read
-              perform until eof-in
-                 move out2-record to input-record
-                 write input-record
-                 read out2-file at end set eof-in to true end-read
-              end-perform
-              close out2-file input-file
+              if gamma(1) > epsilon(1)
+                 move '1' to ws-expect-bit
+              else
+                 move '0' to ws-expect-bit
+              end-if
+              move gamma-bin(1:1) to ws-actual-bit
+              if ws-expect-bit = ws-actual-bit
+                 display 'AOC3b: cross-check OK -- gamma-bin bit 1 '
+                    'agrees with the oxygen filter''s round-1 '
+                    'majority bit (' ws-actual-bit ')'
+              else
+                 set xcheck-bad to true
+                 display 'AOC3b: CROSS-CHECK DISCREPANCY -- gamma-bin '
+                    'bit 1 is ' ws-actual-bit ' but the oxygen '
+                    'filter''s round-1 majority bit would be '
+                    ws-expect-bit ' -- power-scan-and-load/'
+                    'compute-power-consumption and oxygen-pass have '
+                    'drifted apart'
+              end-if
            end-if
            .
 
-       create-new-input-file-2 section.
-           set eof-no to true
-           if sum1 < sum2
-              open output input-file
-              open input out1-file
-              read out1-file at end set eof-in to true end-read
-              perform until eof-in
-                 move out1-record to input-record
-                 write input-record
-                 read out1-file at end set eof-in to true end-read
-              end-perform
-              close out1-file input-file
-           else
-              if sum2 = 1         *> We have found our number!
-                 move 99999 to ix *> force end to loop
-                 exit section
+       power-scan-and-load section.
+           move 'on' to file-eof
+           move zero to rec-count
+           open input orig-file
+           read orig-file at end set eof-in to true end-read
+           perform until eof-in
+              add 1 to rec-count
+              if rec-count > rec-count-max
+                 display 'AOC3b: input exceeds the ' rec-count-max
+                    '-entry diag-table limit -- abending'
+                 move 16 to return-code
+                 stop run
               end-if
-              open output input-file
-              open input out2-file
-              read out2-file at end set eof-in to true end-read
-              perform until eof-in
-                 move out2-record to input-record
-                 write input-record
-                 read out2-file at end set eof-in to true end-read
+              move orig-record to diag-rec(rec-count)
+              perform varying ix from 1 by 1 until ix > k-roof
+                 if diag-rec(rec-count)(ix:1) = 1
+                    add 1 to gamma(ix)
+                 else
+                    add 1 to epsilon(ix)
+                 end-if
               end-perform
-              close out2-file input-file
-           end-if
+              read orig-file at end set eof-in to true end-read
+           end-perform
+           close orig-file
            .
 
+       compute-power-consumption section.
+           perform varying ix from 1 by 1 until ix > k-roof
+              if gamma(ix) > epsilon(ix)
+                 move 1 to gamma-bin(ix:1)
+                 move 0 to epsilon-bin(ix:1)
+              else
+                 move 0 to gamma-bin(ix:1)
+                 move 1 to epsilon-bin(ix:1)
+              end-if
+           end-perform
+           perform varying ix from 1 by 1 until ix > k-roof
+              move gamma-bin(ix:1) to a-work
+              compute gamma-res = gamma-res
+                                + a-work * 2**(k-roof - ix)
+              move epsilon-bin(ix:1) to a-work
+              compute epsilon-res = epsilon-res
+                                + a-work * 2**(k-roof - ix)
+           end-perform
+           compute power-key = gamma-res * epsilon-res
+           .
+
+      *> Request 044: oxygen/CO2 both start from the full candidate
+      *> set (every diag-table row) and narrow it bit by bit -- the
+      *> loop stops as soon as one candidate remains instead of
+      *> relying on the old out-of-band 99999 sentinel.
+       oxygen-pass section.
+           perform seed-full-candidate-set
+           perform varying ix from 1 by 1
+              until ix > k-roof or cand-count = 1
+              set oxygen-mode to true
+              perform filter-round
+           end-perform
+           move cand-ix(1) to tmp-ix
+           move diag-rec(tmp-ix) to a-bin-rep
+           perform get-decimal-rep
+           move a-dec-rep to ox-dec
+           .
+
+       co2-pass section.
+           perform seed-full-candidate-set
+           perform varying ix from 1 by 1
+              until ix > k-roof or cand-count = 1
+              set co2-mode to true
+              perform filter-round
+           end-perform
+           move cand-ix(1) to tmp-ix
+           move diag-rec(tmp-ix) to a-bin-rep
+           perform get-decimal-rep
+           move a-dec-rep to co2-dec
+           .
+
+       seed-full-candidate-set section.
+           move rec-count to cand-count
+           perform varying jx from 1 by 1 until jx > cand-count
+              move jx to cand-ix(jx)
+           end-perform
+           .
+
+      *> Request 044: splits the current candidate set on bit ix, then
+      *> keeps whichever half this rating's tie-break rule calls for
+      *> (oxygen keeps the more-common bit, CO2 keeps the less-common
+      *> one, ties favoring 1 for oxygen and 0 for CO2 -- same rule
+      *> the original create-new-input-file-1/-2 sections encoded).
+       filter-round section.
+           move zero to ones-count zeros-count
+           perform varying jx from 1 by 1 until jx > cand-count
+              move cand-ix(jx) to tmp-ix
+              if diag-rec(tmp-ix)(ix:1) = 1
+                 add 1 to ones-count
+                 move tmp-ix to ones-list(ones-count)
+              else
+                 add 1 to zeros-count
+                 move tmp-ix to zeros-list(zeros-count)
+              end-if
+           end-perform
+           evaluate true
+           when oxygen-mode
+              if ones-count >= zeros-count
+                 perform copy-ones-to-cand
+              else
+                 perform copy-zeros-to-cand
+              end-if
+      *> Review fixes: "<=" is not safe here the way ">=" is above --
+      *> when ones-count is zero, "zeros-count <= ones-count" is true
+      *> trivially (0 <= 0), so a unanimous column of 1s (zeros-count =
+      *> 0) wrongly copied the empty zeros-list, collapsing cand-count
+      *> to 0 and freezing cand-ix at whatever seed-full-candidate-set
+      *> last left it. Guarding only the ones-count side (as in "ones-
+      *> count > 0 and ones-count < zeros-count ... else copy-zeros")
+      *> just moves the same collapse to the mirror case (zeros-count
+      *> = 0, a unanimous column of 1s) -- confirmed by compiling and
+      *> running that exact fix against records 100000000001/
+      *> 100000000010/100000000100, which still mis-answers 2049
+      *> instead of 2052 because bit 1 is unanimously 1 and zeros-count
+      *> = 0 still trips copy-zeros-to-cand. Guard both sides: only
+      *> trust the zeros-count <= ones-count comparison when zeros-
+      *> count is actually nonempty, and treat ones-count = 0 as an
+      *> automatic "keep zeros" (the whole set) the same way oxygen's
+      *> ">=" already handles a zero count on either side for free.
+           when co2-mode
+              if zeros-count > 0
+                    and (ones-count = 0 or zeros-count <= ones-count)
+                 perform copy-zeros-to-cand
+              else
+                 perform copy-ones-to-cand
+              end-if
+           end-evaluate
+           .
+
+       copy-ones-to-cand section.
+           move ones-count to cand-count
+           perform varying jx from 1 by 1 until jx > cand-count
+              move ones-list(jx) to cand-ix(jx)
+           end-perform
+           .
+
+       copy-zeros-to-cand section.
+           move zeros-count to cand-count
+           perform varying jx from 1 by 1 until jx > cand-count
+              move zeros-list(jx) to cand-ix(jx)
+           end-perform
+           .
 
        get-decimal-rep section.
            move zero to a-dec-rep
@@ -197,4 +368,3 @@
                              + a-work * 2**(k-roof - ix)
            end-perform
            .
-
